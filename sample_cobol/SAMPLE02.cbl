@@ -1,42 +1,228 @@
-000010 IDENTIFICATION DIVISION.                                         
-000020 PROGRAM-ID. SAMPLE02.                                             
-000030*    算術文とCALL文のテスト用サンプル                               
-000040 DATA DIVISION.                                                    
-000050 WORKING-STORAGE SECTION.                                          
-000060 01 WK-CALC-AREA.                                                  
-000070   05 WK-PRICE       PIC 9(07) VALUE 1000.                         
-000080   05 WK-QTY         PIC 9(03) VALUE 5.                            
-000090   05 WK-SUBTOTAL    PIC 9(09).                                    
-000100   05 WK-TAX-RATE    PIC V99   VALUE 0.10.                         
-000110   05 WK-TAX-AMT     PIC 9(07).                                    
-000120   05 WK-GRAND-TOTAL PIC 9(09).                                    
-000130   05 WK-DISCOUNT    PIC 9(05).                                    
-000140   05 WK-RESULT      PIC 9(09).                                    
-000150 01 WK-CALL-AREA.                                                  
-000160   05 WK-PARAM1      PIC X(10).                                    
-000170   05 WK-PARAM2      PIC X(10).                                    
-000180   05 WK-RETURN-CD   PIC 9(02).                                    
-000190 PROCEDURE DIVISION.                                               
-000200 CALC-PROC.                                                        
-000210*    MULTIPLY GIVING: 正常（VALUE句ありの変数を参照のみ）          
-000220     MULTIPLY WK-PRICE BY WK-QTY                                   
-000230         GIVING WK-SUBTOTAL.                                       
-000240*    COMPUTE: 正常（WK-SUBTOTALは代入済み）                        
-000250     COMPUTE WK-TAX-AMT = WK-SUBTOTAL * WK-TAX-RATE.              
-000260*    ADD: Override警告（WK-PRICEはVALUE句あり）                    
-000270     ADD WK-TAX-AMT TO WK-PRICE.                                   
-000280*    未初期化参照（WK-DISCOUNTは未初期化）                         
-000290     SUBTRACT WK-DISCOUNT FROM WK-SUBTOTAL                         
-000300         GIVING WK-GRAND-TOTAL.                                    
-000310*    DIVIDE: WK-RESULTへの代入                                     
-000320     DIVIDE WK-GRAND-TOTAL BY 2                                    
-000330         GIVING WK-RESULT.                                         
-000340*    CALL文: WK-PARAM1, WK-PARAM2は未初期化で参照渡し             
-000350     CALL 'SUBPGM01' USING WK-PARAM1 WK-PARAM2.                   
-000360*    未初期化参照（WK-RETURN-CDは未初期化）                        
-000370     IF WK-RETURN-CD = 0                                           
-000380         DISPLAY 'OK'                                              
-000390     ELSE                                                          
-000400         DISPLAY 'NG'                                              
-000410     END-IF.                                                       
-000420     STOP RUN.                                                     
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAMPLE02.
+000030*    算術文とCALL文のテスト用サンプル
+000035 ENVIRONMENT DIVISION.
+000036 INPUT-OUTPUT SECTION.
+000037 FILE-CONTROL.
+000038     SELECT ORDER-BATCH-OUT ASSIGN TO 'ORDERBAT.OUT'
+000039         ORGANIZATION IS LINE SEQUENTIAL.
+000038     SELECT ORDER-IN ASSIGN TO 'ORDERIN.DAT'
+000038         ORGANIZATION IS LINE SEQUENTIAL.
+000039     SELECT BATCH-WINDOW-IN ASSIGN TO 'BATCHWIN.DAT'
+000039         ORGANIZATION IS LINE SEQUENTIAL.
+000040 DATA DIVISION.
+000041 FILE SECTION.
+000042 FD  ORDER-BATCH-OUT.
+000043 01 BATCH-REC             PIC X(80).
+000043 FD  ORDER-IN.
+000043 01 ORDER-IN-REC.
+000043   05 OI-ORDER-DATE      PIC 9(08).
+000043   05 OI-CUST-CD         PIC X(10).
+000043   05 OI-PRICE           PIC 9(07).
+000043*  受注明細（1受注が持つ明細行数と、行ごとの単価／数量）
+000043   05 OI-LINE-COUNT      PIC 9(02).
+000043   05 OI-LI-TABLE.
+000043     10 OI-LI-ENTRY OCCURS 3 TIMES.
+000043       15 OI-LI-PRICE    PIC 9(07).
+000043       15 OI-LI-QTY      PIC 9(03).
+000044 FD  BATCH-WINDOW-IN.
+000045 01 BATCH-WINDOW-REC.
+000046*  バッチ対象とする受注日の範囲（運用側が再コンパイル無しで変更可）
+000047   05 BW-WINDOW-START    PIC 9(08).
+000048   05 BW-WINDOW-END      PIC 9(08).
+000050 WORKING-STORAGE SECTION.
+000060 01 WK-CALC-AREA.
+000070   05 WK-PRICE       PIC 9(07) VALUE 1000.
+000090   05 WK-SUBTOTAL    PIC 9(09).
+000100   05 WK-TAX-RATE    PIC V99   VALUE 0.10.
+000110   05 WK-TAX-AMT     PIC 9(07).
+000120   05 WK-GRAND-TOTAL PIC 9(09).
+000130   05 WK-DISCOUNT    PIC 9(05).
+000140   05 WK-RESULT      PIC 9(09).
+000150 01 WK-CALL-AREA.
+000160   05 WK-PARAM1      PIC X(10) VALUE 'CUST0001'.
+000170   05 WK-PARAM2      PIC 9(07).
+000180   05 WK-RETURN-CD   PIC 9(02).
+000181*--- FLDGUARD呼び出し用ワーク（未初期化フィールドの実行時検査）---
+000182 01 WK-GUARD-AREA.
+000183   05 WK-GUARD-NAME      PIC X(20).
+000184   05 WK-GUARD-VALUE     PIC X(20).
+000185   05 WK-GUARD-RETURN-CD PIC 9(02).
+000190*--- 受注明細（受注本体(ORDER-IN-REC)のOI-LI-TABLEをそのまま転記する）---
+000240 01 WK-LINE-ITEM-TABLE.
+000250   05 WK-LI-ENTRY OCCURS 3 TIMES.
+000260     10 WK-LI-PRICE  PIC 9(07).
+000270     10 WK-LI-QTY    PIC 9(03).
+000280 01 WK-LINE-WORK.
+000290   05 WK-LINE-COUNT  PIC 9(02).
+000300   05 WK-LI-IDX      PIC 9(02).
+000310   05 WK-LINE-AMT    PIC 9(09).
+000311   05 WK-TOTAL-QTY    PIC 9(05).
+000312*--- 数量段階別の割引率表（WK-TOTAL-QTYがWK-DT-QTY-LIMIT以下の段階を適用）---
+000313 01 WK-DISC-TABLE-VALUES.
+000314   05 FILLER          PIC X(05) VALUE '00500'.
+000315   05 FILLER          PIC X(05) VALUE '01005'.
+000316   05 FILLER          PIC X(05) VALUE '02010'.
+000317   05 FILLER          PIC X(05) VALUE '99915'.
+000318 01 WK-DISC-TABLE REDEFINES WK-DISC-TABLE-VALUES.
+000319   05 WK-DT-ENTRY OCCURS 4 TIMES.
+000320     10 WK-DT-QTY-LIMIT PIC 9(03).
+000321     10 WK-DT-PCT       PIC 9(02).
+000322 01 WK-DISC-WORK.
+000323   05 WK-DT-IDX       PIC 9(02).
+000324*--- バッチ制御（ヘッダー／明細／トレーラーの各レコード形式）---
+000325 01 WK-BATCH-HEADER.
+000326   05 WK-BH-TAG       PIC X(06) VALUE 'HEADER'.
+000327   05 WK-BH-RUN-DATE  PIC 9(08).
+000328   05 FILLER          PIC X(66) VALUE SPACES.
+000329 01 WK-BATCH-DETAIL.
+000330   05 WK-BD-TAG           PIC X(06) VALUE 'DETAIL'.
+000331   05 WK-BD-GRAND-TOTAL   PIC Z(08)9.
+000332   05 FILLER              PIC X(65) VALUE SPACES.
+000333 01 WK-BATCH-TRAILER.
+000334   05 WK-BT-TAG           PIC X(07) VALUE 'TRAILER'.
+000335   05 WK-BT-ORDER-COUNT   PIC 9(05).
+000336   05 WK-BT-CONTROL-TOTAL PIC 9(09).
+000337   05 FILLER              PIC X(59) VALUE SPACES.
+000338 01 WK-BATCH-WORK.
+000339   05 WK-ORDER-COUNT      PIC 9(05) VALUE 0.
+000340   05 WK-CONTROL-TOTAL    PIC 9(09) VALUE 0.
+000340*--- 集計対象とする受注日の範囲（バッチウィンドウ）---
+000340 01 WK-WINDOW-AREA.
+000340   05 WK-WINDOW-START   PIC 9(08).
+000340   05 WK-WINDOW-END     PIC 9(08).
+000340 01 WK-FLAGS.
+000340   05 WK-EOF-SW         PIC X(01) VALUE 'N'.
+000340     88 WK-EOF-ORDER        VALUE 'Y'.
+000341 PROCEDURE DIVISION.
+000342 CALC-PROC.
+000343*    受注日がWK-WINDOW-START～WK-WINDOW-ENDの範囲に入る受注だけを
+000344*    ORDER-INから読み込んで計算し、バッチトレーラーで件数と
+000345*    WK-GRAND-TOTALの合計（WK-CONTROL-TOTAL）を突合用に記録する
+000346     PERFORM LOAD-BATCH-WINDOW-PROC.
+000347     OPEN OUTPUT ORDER-BATCH-OUT.
+000347     OPEN INPUT ORDER-IN.
+000348     PERFORM WRITE-BATCH-HEADER-PROC.
+000349     PERFORM READ-ORDER-PROC
+000349        UNTIL WK-EOF-ORDER.
+000350     PERFORM WRITE-BATCH-TRAILER-PROC.
+000351     CLOSE ORDER-BATCH-OUT ORDER-IN.
+000352     GOBACK.
+000353 LOAD-BATCH-WINDOW-PROC.
+000353*    バッチウィンドウ（集計対象とする受注日の範囲）をBATCHWIN.DAT
+000353*    から読み込む。運用側がこのファイルを書き換えるだけで月次や
+000353*    任意期間の集計に切り替えられる
+000353     OPEN INPUT BATCH-WINDOW-IN.
+000353     READ BATCH-WINDOW-IN.
+000353     MOVE BW-WINDOW-START TO WK-WINDOW-START.
+000353     MOVE BW-WINDOW-END   TO WK-WINDOW-END.
+000353     CLOSE BATCH-WINDOW-IN.
+000352 READ-ORDER-PROC.
+000352     READ ORDER-IN
+000352         AT END
+000352             SET WK-EOF-ORDER TO TRUE
+000352         NOT AT END
+000352             PERFORM PROCESS-ORDER-PROC
+000352     END-READ.
+000352 PROCESS-ORDER-PROC.
+000352*    受注日がバッチウィンドウ内の受注だけを計算・集計する
+000352     IF OI-ORDER-DATE >= WK-WINDOW-START
+000352         AND OI-ORDER-DATE <= WK-WINDOW-END
+000352         MOVE OI-PRICE   TO WK-PRICE
+000352         MOVE OI-CUST-CD TO WK-PARAM1
+000352         PERFORM ORDER-CALC-PROC
+000352         PERFORM WRITE-BATCH-DETAIL-PROC
+000352         ADD 1 TO WK-ORDER-COUNT
+000352         ADD WK-GRAND-TOTAL TO WK-CONTROL-TOTAL
+000352     END-IF.
+000354 ORDER-CALC-PROC.
+000355*    受注本体(ORDER-IN-REC)のOI-LI-TABLEを明細ワークへ転記し
+000356*    WK-LI-ENTRYから1行ずつ取り出しWK-SUBTOTALへ積み上げる
+000357*    （行数・単価・数量はすべてその受注自身の明細データに基づく）
+000358     INITIALIZE WK-SUBTOTAL WK-TOTAL-QTY.
+000359     MOVE OI-LINE-COUNT TO WK-LINE-COUNT.
+000359*    OI-LI-ENTRY/WK-LI-ENTRYはOCCURS 3 TIMESなので、件数が3を
+000359*    超える受注データは3件目までに切り詰めて処理する
+000359     IF WK-LINE-COUNT > 3
+000359         MOVE 3 TO WK-LINE-COUNT
+000359     END-IF.
+000360     MOVE OI-LI-TABLE   TO WK-LINE-ITEM-TABLE.
+000370     PERFORM ACCUMULATE-LINE-PROC
+000380         VARYING WK-LI-IDX FROM 1 BY 1
+000390         UNTIL WK-LI-IDX > WK-LINE-COUNT.
+000395*    受注から取り込んだWK-PRICEを税額計算に使う前に検査する。桁数を
+000395*    変える数値MOVEは空白バイトを0扱いにしてしまい未初期化の検出が
+000395*    効かなくなるため、添字参照で英数字MOVEとして扱わせる
+000396     MOVE 'WK-PRICE' TO WK-GUARD-NAME.
+000397     MOVE ZEROS TO WK-GUARD-VALUE.
+000398     MOVE WK-PRICE TO WK-GUARD-VALUE(1:7).
+000399     PERFORM CHECK-FIELD-GUARD-PROC.
+000400*    COMPUTE: 正常（WK-SUBTOTALは代入済み）
+000410     COMPUTE WK-TAX-AMT = WK-SUBTOTAL * WK-TAX-RATE.
+000420*    ADD: Override警告（WK-PRICEはVALUE句あり）
+000430     ADD WK-TAX-AMT TO WK-PRICE.
+000440*    受注数量の合計に応じた割引額をWK-DT-ENTRYから算出する
+000450     PERFORM DISCOUNT-LOOKUP-PROC.
+000460     SUBTRACT WK-DISCOUNT FROM WK-SUBTOTAL
+000470         GIVING WK-GRAND-TOTAL.
+000480*    DIVIDE: WK-RESULTへの代入
+000490     DIVIDE WK-GRAND-TOTAL BY 2
+000500         GIVING WK-RESULT.
+000510*    顧客コード／単価をSUBPGM01へ渡して検証する
+000520     MOVE WK-PRICE TO WK-PARAM2.
+000530     CALL 'SUBPGM01' USING WK-PARAM1 WK-PARAM2 WK-RETURN-CD.
+000540*    SUBPGM01が返したWK-RETURN-CDをコード別に判定する
+000550     PERFORM RETURN-CODE-DISPATCH-PROC.
+000595 RETURN-CODE-DISPATCH-PROC.
+000596*    SUBPGM01のLK-RETURN-CDをコード別に判定する
+000597*      00 : 正常
+000598*      10 : 顧客コードが未設定
+000599*      20 : 単価が数値ではない
+000600*      30 : 単価が許容範囲外
+000601     EVALUATE WK-RETURN-CD
+000602         WHEN 00
+000603             DISPLAY 'OK'
+000604         WHEN 10
+000605             DISPLAY 'NG: CUSTOMER CODE NOT SET'
+000606         WHEN 20
+000607             DISPLAY 'NG: PRICE IS NOT NUMERIC'
+000608         WHEN 30
+000609             DISPLAY 'NG: PRICE OUT OF RANGE'
+000610         WHEN OTHER
+000611             DISPLAY 'NG: UNKNOWN RETURN CODE'
+000612     END-EVALUATE.
+000592 CHECK-FIELD-GUARD-PROC.
+000593*    WK-GUARD-VALUEが数値として成立するかをFLDGUARDへ照会する
+000594     CALL 'FLDGUARD' USING WK-GUARD-NAME WK-GUARD-VALUE
+000594         WK-GUARD-RETURN-CD.
+000600 ACCUMULATE-LINE-PROC.
+000610*    明細1行分の金額をWK-SUBTOTALへ加算する
+000620     COMPUTE WK-LINE-AMT =
+000630         WK-LI-PRICE(WK-LI-IDX) * WK-LI-QTY(WK-LI-IDX).
+000640     ADD WK-LINE-AMT TO WK-SUBTOTAL.
+000650     ADD WK-LI-QTY(WK-LI-IDX) TO WK-TOTAL-QTY.
+000660 DISCOUNT-LOOKUP-PROC.
+000670*    WK-TOTAL-QTYが収まる最初の段階のWK-DT-PCTを適用して割引額を算出
+000680     PERFORM VARYING WK-DT-IDX FROM 1 BY 1
+000690         UNTIL WK-DT-IDX > 4
+000700             OR WK-TOTAL-QTY NOT > WK-DT-QTY-LIMIT(WK-DT-IDX)
+000710         CONTINUE
+000720     END-PERFORM.
+000730     IF WK-DT-IDX > 4
+000740         MOVE 4 TO WK-DT-IDX
+000750     END-IF.
+000760     COMPUTE WK-DISCOUNT ROUNDED =
+000770         WK-SUBTOTAL * WK-DT-PCT(WK-DT-IDX) / 100.
+000780 WRITE-BATCH-HEADER-PROC.
+000790*    バッチ開始日をヘッダーレコードに記録する
+000800     ACCEPT WK-BH-RUN-DATE FROM DATE YYYYMMDD.
+000810     WRITE BATCH-REC FROM WK-BATCH-HEADER.
+000820 WRITE-BATCH-DETAIL-PROC.
+000830*    受注ごとのWK-GRAND-TOTALを明細レコードに記録する
+000840     MOVE WK-GRAND-TOTAL TO WK-BD-GRAND-TOTAL.
+000850     WRITE BATCH-REC FROM WK-BATCH-DETAIL.
+000860 WRITE-BATCH-TRAILER-PROC.
+000870*    バッチ全体の受注件数と合計額（突合用コントロールトータル）を記録する
+000880     MOVE WK-ORDER-COUNT   TO WK-BT-ORDER-COUNT.
+000890     MOVE WK-CONTROL-TOTAL TO WK-BT-CONTROL-TOTAL.
+000900     WRITE BATCH-REC FROM WK-BATCH-TRAILER.
