@@ -0,0 +1,37 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SUBPGM01.
+000030 AUTHOR.        SYSTEMS-GROUP.
+000040 DATE-WRITTEN.  2026-08-09.
+000050*----------------------------------------------------------------
+000060* MODIFICATION HISTORY
+000070*  2026-08-09  SYSTEMS-GROUP  顧客コード／単価の検証ルーチンを新規作成
+000080*----------------------------------------------------------------
+000090 ENVIRONMENT DIVISION.
+000100 DATA DIVISION.
+000110 WORKING-STORAGE SECTION.
+000120 01 WK-WORK-AREA.
+000130   05 WK-MAX-PRICE    PIC 9(07) VALUE 9999999.
+000140 LINKAGE SECTION.
+000150 01 LK-CUSTOMER-CD     PIC X(10).
+000160 01 LK-PRICE           PIC 9(07).
+000170 01 LK-RETURN-CD       PIC 9(02).
+000180 PROCEDURE DIVISION USING LK-CUSTOMER-CD LK-PRICE LK-RETURN-CD.
+000190 MAIN-PROC.
+000200*    顧客コードと単価を検証し、結果コードをLK-RETURN-CDへ返す
+000210*      00 : 正常
+000220*      10 : 顧客コードが未設定（スペース）
+000230*      20 : 単価が数値ではない
+000240*      30 : 単価が許容範囲外（0より大きくWK-MAX-PRICE以下）
+000250     MOVE 0 TO LK-RETURN-CD.
+000260     IF LK-CUSTOMER-CD = SPACES
+000270         MOVE 10 TO LK-RETURN-CD
+000280     ELSE
+000290         IF LK-PRICE IS NOT NUMERIC
+000300             MOVE 20 TO LK-RETURN-CD
+000310         ELSE
+000320             IF LK-PRICE = ZEROS OR LK-PRICE > WK-MAX-PRICE
+000330                 MOVE 30 TO LK-RETURN-CD
+000340             END-IF
+000350         END-IF
+000360     END-IF.
+000390     EXIT PROGRAM.
