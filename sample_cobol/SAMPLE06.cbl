@@ -1,45 +1,267 @@
-000010 IDENTIFICATION DIVISION.                                         
-000020 PROGRAM-ID. SAMPLE06.                                            
-000030*    VALUE句の初期値を参照した後に上書きされる危険パターン         
-000040 DATA DIVISION.                                                   
-000050 WORKING-STORAGE SECTION.                                         
-000060*--- 税率マスタ（定数として使う想定）---                           
-000070 01 WK-TAX-MASTER.                                                
-000080   05 WK-TAX-RATE   PIC V99  VALUE 0.10.                          
-000090   05 WK-TAX-NAME   PIC X(10) VALUE 消費税.                    
-000100*--- 割引率（定数として使う想定）---                               
-000110 01 WK-DISCOUNT-AREA.                                             
-000120   05 WK-DISC-RATE  PIC V99  VALUE 0.20.                          
-000130   05 WK-DISC-NAME  PIC X(10) VALUE 会員割引.                  
-000140*--- 計算ワーク ---                                                
-000150 01 WK-CALC.                                                      
-000160   05 WK-PRICE      PIC 9(07).                                    
-000170   05 WK-TAX-AMT    PIC 9(07).                                    
-000180   05 WK-DISC-AMT   PIC 9(07).                                    
-000190   05 WK-TOTAL      PIC 9(08).                                    
-000200   05 WK-MSG        PIC X(40).                                    
-000210 PROCEDURE DIVISION.                                              
-000220 MAIN-PROC.                                                       
-000230     MOVE 10000 TO WK-PRICE.                                      
-000240*--- 正常: VALUE句の初期値を参照して税額計算 ---                   
-000250     COMPUTE WK-TAX-AMT = WK-PRICE * WK-TAX-RATE.                
-000260     DISPLAY WK-TAX-NAME.                                         
-000270     DISPLAY WK-TAX-AMT.                                          
-000280*--- 危険: 定数のはずの税率を上書き（バグの可能性大）---           
-000290     MOVE 0.08 TO WK-TAX-RATE.                                    
-000300*--- この後の計算は意図しない税率で行われる ---                     
-000310     COMPUTE WK-TAX-AMT = WK-PRICE * WK-TAX-RATE.                
-000320*--- 正常: VALUE句の初期値を参照して割引計算 ---                   
-000330     COMPUTE WK-DISC-AMT = WK-PRICE * WK-DISC-RATE.              
-000340     DISPLAY WK-DISC-NAME.                                        
-000350*--- 危険: 定数のはずの割引率を上書き ---                          
-000360     MOVE 0.30 TO WK-DISC-RATE.                                   
-000370*--- 危険: 定数のはずの割引名を上書き ---                          
-000380     MOVE 特別割引 TO WK-DISC-NAME.                            
-000390*--- 危険: 定数のはずの税率名を上書き ---                          
-000400     MOVE 軽減税率 TO WK-TAX-NAME.                             
-000410*--- 合計計算（上書き後の値で計算される）---                        
-000420     COMPUTE WK-TOTAL = WK-PRICE + WK-TAX-AMT - WK-DISC-AMT.     
-000430     DISPLAY WK-TOTAL.                                            
-000440     STOP RUN.                                                    
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAMPLE06.
+000030*    VALUE句の初期値を参照した後に上書きされる危険パターン
+000031*    税率・割引率はRATE-MASTERから読み込み、上書き時はCHANGE-AUDIT
+000032*    へ証跡を残す。品目区分により標準/軽減の税率を切り替え、
+000033*    合計額は通貨コードに応じて変換する。
+000040 ENVIRONMENT DIVISION.
+000050 INPUT-OUTPUT SECTION.
+000060 FILE-CONTROL.
+000070     SELECT RATE-MASTER ASSIGN TO 'RATEMAST.DAT'
+000080         ORGANIZATION IS LINE SEQUENTIAL.
+000090     SELECT CHANGE-AUDIT-OUT ASSIGN TO 'RATEAUDIT.LOG'
+000100         ORGANIZATION IS LINE SEQUENTIAL.
+000101     SELECT CURRENCY-SELECT-IN ASSIGN TO 'CURRSEL.DAT'
+000102         ORGANIZATION IS LINE SEQUENTIAL.
+000110 DATA DIVISION.
+000120 FILE SECTION.
+000130 FD  RATE-MASTER.
+000140 01 RATE-MASTER-REC.
+000150   05 RM-CODE            PIC X(02).
+000160   05 RM-RATE            PIC V99.
+000170   05 RM-NAME            PIC X(10).
+000180 FD  CHANGE-AUDIT-OUT.
+000190 01 AUDIT-REC             PIC X(80).
+000191 FD  CURRENCY-SELECT-IN.
+000192 01 CURRENCY-SELECT-REC.
+000193*  顧客の請求通貨（運用側がこのファイルを書き換えて指定する）
+000194   05 CS-CURRENCY-CD      PIC X(03).
+000200 WORKING-STORAGE SECTION.
+000210*--- 税率（RATE-MASTERから読み込んだ値を保持する）---
+000220 01 WK-TAX-MASTER.
+000230   05 WK-TAX-RATE   PIC V99.
+000240   05 WK-TAX-NAME   PIC X(10).
+000250*--- 割引率（RATE-MASTERから読み込んだ値を保持する）---
+000260 01 WK-DISCOUNT-AREA.
+000270   05 WK-DISC-RATE  PIC V99.
+000280   05 WK-DISC-NAME  PIC X(10).
+000290*--- レートマスタのインメモリテーブル（ST=標準税率 RD=軽減税率 ---
+000300*    DC=割引率）---
+000310 01 WK-RATE-TABLE-AREA.
+000320   05 WK-RT-COUNT       PIC 9(02) VALUE 0.
+000330   05 WK-RT-ENTRY OCCURS 10 TIMES.
+000340     10 WK-RT-CODE      PIC X(02).
+000350     10 WK-RT-RATE      PIC V99.
+000360     10 WK-RT-NAME      PIC X(10).
+000370   05 WK-RT-IDX         PIC 9(02).
+000380   05 WK-RT-FOUND-IDX   PIC 9(02).
+000390   05 WK-RT-SEARCH-CODE PIC X(02).
+000400   05 WK-RT-EOF-SW      PIC X(01) VALUE 'N'.
+000410     88 WK-RT-EOF           VALUE 'Y'.
+000420   05 WK-RT-FOUND-SW    PIC X(01) VALUE 'N'.
+000430     88 WK-RT-FOUND         VALUE 'Y'.
+000440*--- 計算ワーク ---
+000450 01 WK-CALC.
+000460   05 WK-PRICE          PIC 9(07).
+000470   05 WK-ITEM-CAT       PIC X(01).
+000480     88 WK-CAT-STANDARD     VALUE 'S'.
+000490     88 WK-CAT-REDUCED      VALUE 'R'.
+000500   05 WK-TAX-AMT        PIC 9(07).
+000510   05 WK-TAX-RATE-USED  PIC V99.
+000520   05 WK-DISC-AMT       PIC 9(07).
+000530   05 WK-DISC-RATE-USED PIC V99.
+000540   05 WK-TOTAL          PIC 9(08).
+000541*  顧客の請求通貨（CURRENCY-SELECT-INから読み込む）
+000542   05 WK-CURRENCY-CD    PIC X(03).
+000550   05 WK-MSG            PIC X(40).
+000560*--- 異なる税率・割引率で計算された金額が混在していないかのチェック ---
+000570 01 WK-MIXED-RATE-AREA.
+000580   05 WK-MIXED-SW   PIC X(01) VALUE 'N'.
+000590     88 WK-MIXED-RATE    VALUE 'Y'.
+000600*--- 通貨コード別の換算レート表（多通貨対応）---
+000610 01 WK-CURRENCY-VALUES.
+000620   05 FILLER  PIC X(10) VALUE 'JPY0010000'.
+000630   05 FILLER  PIC X(10) VALUE 'USD1500000'.
+000640   05 FILLER  PIC X(10) VALUE 'EUR1600000'.
+000650 01 WK-CURRENCY-TABLE REDEFINES WK-CURRENCY-VALUES.
+000660   05 WK-CURR-ENTRY OCCURS 3 TIMES.
+000670     10 WK-CURR-CODE   PIC X(03).
+000680     10 WK-CURR-RATE   PIC 9(03)V9999.
+000690 01 WK-CURRENCY-WORK.
+000710   05 WK-CURR-IDX        PIC 9(02).
+000720   05 WK-CURR-FOUND-IDX  PIC 9(02).
+000730   05 WK-CONV-RATE       PIC 9(03)V9999.
+000740   05 WK-TOTAL-CONVERTED PIC 9(09)V9999.
+000750   05 WK-CURR-FOUND-SW   PIC X(01) VALUE 'N'.
+000760     88 WK-CURR-FOUND        VALUE 'Y'.
+000770*--- 変更証跡（CHANGE-AUDIT-OUTへ書き出す項目）---
+000780 01 WK-AUDIT-WORK.
+000790   05 WK-AUD-DATE   PIC 9(08).
+000800   05 WK-AUD-TIME   PIC 9(08).
+000810   05 WK-AUD-FIELD  PIC X(12).
+000820   05 WK-AUD-OLD    PIC X(10).
+000830   05 WK-AUD-NEW    PIC X(10).
+000835   05 WK-AUD-RATE-ED PIC 9.99.
+000840 01 WK-AUDIT-LINE.
+000850   05 WK-AL-DATE    PIC 9(08).
+000860   05 FILLER        PIC X(01) VALUE SPACE.
+000870   05 WK-AL-TIME    PIC 9(08).
+000880   05 FILLER        PIC X(01) VALUE SPACE.
+000890   05 WK-AL-FIELD   PIC X(12).
+000900   05 FILLER        PIC X(01) VALUE SPACE.
+000910   05 WK-AL-OLD     PIC X(10).
+000920   05 FILLER        PIC X(01) VALUE SPACE.
+000930   05 WK-AL-NEW     PIC X(10).
+000940   05 FILLER        PIC X(23) VALUE SPACES.
+000950 PROCEDURE DIVISION.
+000960 MAIN-PROC.
+000970*    レートマスタを読み込み、品目区分に応じた税率で計算する。
+000980*    定数のはずの項目を上書きする箇所は全てCHANGE-AUDIT-OUTへ記録し、
+000990*    最後に上書き前後の税率の食い違い（混在）を検査してから
+001000*    通貨コードに応じた合計額の変換を行う。
+001010     OPEN INPUT RATE-MASTER.
+001020     PERFORM LOAD-RATE-MASTER-PROC.
+001030     CLOSE RATE-MASTER.
+001035     PERFORM LOAD-CURRENCY-SELECT-PROC.
+001040     OPEN OUTPUT CHANGE-AUDIT-OUT.
+001050     MOVE 10000 TO WK-PRICE.
+001060     MOVE 'S'   TO WK-ITEM-CAT.
+001070*--- 正常: レートマスタから取得した税率・割引率で計算 ---
+001080     PERFORM TAX-RATE-LOOKUP-PROC.
+001090     COMPUTE WK-TAX-AMT = WK-PRICE * WK-TAX-RATE.
+001100     MOVE WK-TAX-RATE TO WK-TAX-RATE-USED.
+001110     DISPLAY WK-TAX-NAME.
+001120     DISPLAY WK-TAX-AMT.
+001130     PERFORM DISC-RATE-LOOKUP-PROC.
+001140     COMPUTE WK-DISC-AMT = WK-PRICE * WK-DISC-RATE.
+001150     MOVE WK-DISC-RATE TO WK-DISC-RATE-USED.
+001160     DISPLAY WK-DISC-NAME.
+001170*--- 危険: マスタ由来の税率を上書き（変更時は証跡を残す）---
+001180     MOVE WK-TAX-RATE   TO WK-AUD-RATE-ED.
+001181     MOVE WK-AUD-RATE-ED TO WK-AUD-OLD.
+001190     MOVE 0.08          TO WK-TAX-RATE.
+001200     MOVE WK-TAX-RATE   TO WK-AUD-RATE-ED.
+001201     MOVE WK-AUD-RATE-ED TO WK-AUD-NEW.
+001210     MOVE 'WK-TAX-RATE' TO WK-AUD-FIELD.
+001220     PERFORM WRITE-AUDIT-PROC.
+001230*--- この後の計算は意図しない税率で行われる ---
+001240     COMPUTE WK-TAX-AMT = WK-PRICE * WK-TAX-RATE.
+001250     MOVE WK-TAX-RATE TO WK-TAX-RATE-USED.
+001260*--- 危険: マスタ由来の割引率を上書き ---
+001270     MOVE WK-DISC-RATE   TO WK-AUD-RATE-ED.
+001271     MOVE WK-AUD-RATE-ED TO WK-AUD-OLD.
+001280     MOVE 0.30           TO WK-DISC-RATE.
+001290     MOVE WK-DISC-RATE   TO WK-AUD-RATE-ED.
+001291     MOVE WK-AUD-RATE-ED TO WK-AUD-NEW.
+001300     MOVE 'WK-DISC-RATE' TO WK-AUD-FIELD.
+001310     PERFORM WRITE-AUDIT-PROC.
+001320*--- 危険: マスタ由来の割引名を上書き ---
+001330     MOVE WK-DISC-NAME   TO WK-AUD-OLD.
+001340     MOVE '特別割引'      TO WK-DISC-NAME.
+001350     MOVE WK-DISC-NAME   TO WK-AUD-NEW.
+001360     MOVE 'WK-DISC-NAME' TO WK-AUD-FIELD.
+001370     PERFORM WRITE-AUDIT-PROC.
+001380*--- 危険: マスタ由来の税率名を上書き ---
+001390     MOVE WK-TAX-NAME   TO WK-AUD-OLD.
+001400     MOVE '軽減税率'     TO WK-TAX-NAME.
+001410     MOVE WK-TAX-NAME   TO WK-AUD-NEW.
+001420     MOVE 'WK-TAX-NAME' TO WK-AUD-FIELD.
+001430     PERFORM WRITE-AUDIT-PROC.
+001440*--- 上書き前後で税率・割引率が食い違っていないか検査する ---
+001450     PERFORM MIXED-RATE-CHECK-PROC.
+001460*--- 合計計算（上書き後の値で計算される）---
+001470     COMPUTE WK-TOTAL = WK-PRICE + WK-TAX-AMT - WK-DISC-AMT.
+001480     DISPLAY WK-TOTAL.
+001490*--- 指定された通貨コードへ合計額を変換する ---
+001500     PERFORM CURRENCY-LOOKUP-PROC.
+001510     PERFORM CONVERT-TOTAL-PROC.
+001520     DISPLAY WK-TOTAL-CONVERTED.
+001530     CLOSE CHANGE-AUDIT-OUT.
+001540     GOBACK.
+001550 LOAD-RATE-MASTER-PROC.
+001560*    RATE-MASTERを終端まで読み込み、WK-RT-ENTRYへ展開する
+001570     PERFORM READ-RATE-MASTER-PROC
+001580         UNTIL WK-RT-EOF.
+001581 LOAD-CURRENCY-SELECT-PROC.
+001582*    顧客の請求通貨をCURRENCY-SELECT-INから読み込む。運用側が
+001583*    このファイルを書き換えるだけで通貨を切り替えられる
+001584     OPEN INPUT CURRENCY-SELECT-IN.
+001585     READ CURRENCY-SELECT-IN.
+001586     MOVE CS-CURRENCY-CD TO WK-CURRENCY-CD.
+001587     CLOSE CURRENCY-SELECT-IN.
+001590 READ-RATE-MASTER-PROC.
+001600     READ RATE-MASTER
+001610         AT END
+001620             SET WK-RT-EOF TO TRUE
+001630         NOT AT END
+001640             PERFORM STORE-RATE-ENTRY-PROC
+001650     END-READ.
+001660 STORE-RATE-ENTRY-PROC.
+001665*    読み込んだレート1件をWK-RT-ENTRYの末尾へ追加する
+001665*    （WK-RT-ENTRYはOCCURS 10 TIMESなので11件目以降は追加しない）
+001666     IF WK-RT-COUNT < 10
+001670         ADD 1 TO WK-RT-COUNT
+001680         MOVE RM-CODE TO WK-RT-CODE(WK-RT-COUNT)
+001690         MOVE RM-RATE TO WK-RT-RATE(WK-RT-COUNT)
+001700         MOVE RM-NAME TO WK-RT-NAME(WK-RT-COUNT)
+001701     END-IF.
+001710 TAX-RATE-LOOKUP-PROC.
+001720*    品目区分(WK-ITEM-CAT)に応じてST(標準)/RD(軽減)の税率を選ぶ
+001730     IF WK-CAT-REDUCED
+001740         MOVE 'RD' TO WK-RT-SEARCH-CODE
+001750     ELSE
+001760         MOVE 'ST' TO WK-RT-SEARCH-CODE
+001770     END-IF.
+001780     MOVE 'N' TO WK-RT-FOUND-SW.
+001790     PERFORM SEARCH-RATE-TABLE-PROC
+001800         VARYING WK-RT-IDX FROM 1 BY 1
+001810         UNTIL WK-RT-IDX > WK-RT-COUNT OR WK-RT-FOUND.
+001820     IF WK-RT-FOUND
+001830         MOVE WK-RT-RATE(WK-RT-FOUND-IDX) TO WK-TAX-RATE
+001840         MOVE WK-RT-NAME(WK-RT-FOUND-IDX) TO WK-TAX-NAME
+001850     END-IF.
+001860 DISC-RATE-LOOKUP-PROC.
+001870*    割引率はDC(割引)のレートマスタ行から取得する
+001880     MOVE 'DC' TO WK-RT-SEARCH-CODE.
+001890     MOVE 'N'  TO WK-RT-FOUND-SW.
+001900     PERFORM SEARCH-RATE-TABLE-PROC
+001910         VARYING WK-RT-IDX FROM 1 BY 1
+001920         UNTIL WK-RT-IDX > WK-RT-COUNT OR WK-RT-FOUND.
+001930     IF WK-RT-FOUND
+001940         MOVE WK-RT-RATE(WK-RT-FOUND-IDX) TO WK-DISC-RATE
+001950         MOVE WK-RT-NAME(WK-RT-FOUND-IDX) TO WK-DISC-NAME
+001960     END-IF.
+001970 SEARCH-RATE-TABLE-PROC.
+001980     IF WK-RT-CODE(WK-RT-IDX) = WK-RT-SEARCH-CODE
+001990         MOVE WK-RT-IDX TO WK-RT-FOUND-IDX
+002000         SET WK-RT-FOUND TO TRUE
+002010     END-IF.
+002020 MIXED-RATE-CHECK-PROC.
+002030*    税額・割引額の計算時に使った税率・割引率が、現在マスタ項目に
+002040*    保持されている値と食い違っていれば、合計に異なる税率の金額が
+002050*    混在している可能性があるため警告を出す
+002060     IF WK-TAX-RATE-USED NOT = WK-TAX-RATE
+002070         OR WK-DISC-RATE-USED NOT = WK-DISC-RATE
+002080         SET WK-MIXED-RATE TO TRUE
+002090         DISPLAY 'WARNING: TOTAL INCLUDES MIXED RATES'
+002100     END-IF.
+002110 CURRENCY-LOOKUP-PROC.
+002120*    WK-CURRENCY-CDに対応する換算レートをWK-CURRENCY-TABLEから取得
+002130     MOVE 'N' TO WK-CURR-FOUND-SW.
+002140     PERFORM SEARCH-CURRENCY-TABLE-PROC
+002150         VARYING WK-CURR-IDX FROM 1 BY 1
+002160         UNTIL WK-CURR-IDX > 3 OR WK-CURR-FOUND.
+002170     IF WK-CURR-FOUND
+002180         MOVE WK-CURR-RATE(WK-CURR-FOUND-IDX) TO WK-CONV-RATE
+002190     ELSE
+002200         MOVE 1.0000 TO WK-CONV-RATE
+002210     END-IF.
+002220 SEARCH-CURRENCY-TABLE-PROC.
+002230     IF WK-CURR-CODE(WK-CURR-IDX) = WK-CURRENCY-CD
+002240         MOVE WK-CURR-IDX TO WK-CURR-FOUND-IDX
+002250         SET WK-CURR-FOUND TO TRUE
+002260     END-IF.
+002270 CONVERT-TOTAL-PROC.
+002280     COMPUTE WK-TOTAL-CONVERTED ROUNDED =
+002290         WK-TOTAL * WK-CONV-RATE.
+002300 WRITE-AUDIT-PROC.
+002310*    上書き直前の値(WK-AUD-OLD)と直後の値(WK-AUD-NEW)を
+002320*    実行日時付きでCHANGE-AUDIT-OUTへ記録する
+002330     ACCEPT WK-AUD-DATE FROM DATE YYYYMMDD.
+002340     ACCEPT WK-AUD-TIME FROM TIME.
+002350     MOVE WK-AUD-DATE  TO WK-AL-DATE.
+002360     MOVE WK-AUD-TIME  TO WK-AL-TIME.
+002370     MOVE WK-AUD-FIELD TO WK-AL-FIELD.
+002380     MOVE WK-AUD-OLD   TO WK-AL-OLD.
+002390     MOVE WK-AUD-NEW   TO WK-AL-NEW.
+002400     WRITE AUDIT-REC FROM WK-AUDIT-LINE.
