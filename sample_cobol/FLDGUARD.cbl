@@ -0,0 +1,37 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    FLDGUARD.
+000030 AUTHOR.        SYSTEMS-GROUP.
+000040 DATE-WRITTEN.  2026-08-09.
+000050*----------------------------------------------------------------
+000060* MODIFICATION HISTORY
+000070*  2026-08-09  SYSTEMS-GROUP  SAMPLE01/02/04共通の実行時フィールド
+000080*                             初期化チェックルーチンを新規作成
+000090*----------------------------------------------------------------
+000100 ENVIRONMENT DIVISION.
+000110 DATA DIVISION.
+000120 WORKING-STORAGE SECTION.
+000130 01 WK-WORK-AREA.
+000140   05 WK-DUMMY        PIC X(01).
+000150 LINKAGE SECTION.
+000160 01 LK-FIELD-NAME      PIC X(20).
+000170 01 LK-FIELD-VALUE     PIC X(20).
+000180 01 LK-RETURN-CD       PIC 9(02).
+000190 PROCEDURE DIVISION USING LK-FIELD-NAME LK-FIELD-VALUE
+000200     LK-RETURN-CD.
+000210 MAIN-PROC.
+000220*    呼び出し元が計算等で使う直前のフィールド(LK-FIELD-VALUE)が
+000230*    数値として成立しているかを検査する。未初期化やREAD漏れの
+000240*    フィールドはゴミデータのまま数値以外になっている場合が多く、
+000250*    それを検出した時点で診断メッセージを出して実行を中断する
+000260*      00 : 正常（数値として成立）
+000270*      90 : 異常（未初期化の疑いがあるため実行を中断）
+000280     IF LK-FIELD-VALUE IS NOT NUMERIC
+000290         MOVE 90 TO LK-RETURN-CD
+000300         DISPLAY 'FLDGUARD: POSSIBLY UNINITIALIZED FIELD - '
+000310             LK-FIELD-NAME
+000320         DISPLAY 'FLDGUARD: ABORTING RUN'
+000330         STOP RUN
+000340     ELSE
+000350         MOVE 00 TO LK-RETURN-CD
+000360     END-IF.
+000370     GOBACK.
