@@ -1,39 +1,259 @@
-000010 IDENTIFICATION DIVISION.                                         
-000020 PROGRAM-ID. SAMPLE01.                                             
-000030 DATA DIVISION.                                                    
-000040 WORKING-STORAGE SECTION.                                          
-000050 01 WK-AREA.                                                       
-000060   05 WK-NAME        PIC X(20) VALUE 'TANAKA'.                     
-000070   05 WK-AGE         PIC 9(03) VALUE 25.                           
-000080   05 WK-SALARY      PIC 9(07).                                    
-000090   05 WK-TAX         PIC 9(07).                                    
-000100   05 WK-NET-SALARY  PIC 9(07).                                    
-000110   05 WK-BONUS       PIC 9(07) VALUE 100000.                       
-000120   05 WK-TOTAL       PIC 9(08).                                    
-000130   05 WK-MSG         PIC X(30).                                    
-000140   05 WK-COUNTER     PIC 9(03).                                    
-000150   05 WK-TEMP        PIC X(10).                                    
-000160 PROCEDURE DIVISION.                                               
-000170 MAIN-PROC.                                                        
-000180*    VALUE句で初期化済みの変数を上書き（Override警告が出るはず）     
-000190     MOVE 'SUZUKI' TO WK-NAME.                                     
-000200     MOVE 30 TO WK-AGE.                                            
-000210*    未初期化変数を参照（Uninitialized警告が出るはず）              
-000220     DISPLAY WK-SALARY.                                            
-000230     DISPLAY WK-TAX.                                               
-000240*    未初期化変数を使って計算（Uninitialized警告が出るはず）        
-000250     COMPUTE WK-NET-SALARY = WK-SALARY - WK-TAX.                   
-000260*    VALUE句で初期化済みの変数を上書き（Override警告が出るはず）     
-000270     MOVE 200000 TO WK-BONUS.                                      
-000280*    正常: 代入してから参照                                         
-000290     MOVE 500000 TO WK-SALARY.                                     
-000300     COMPUTE WK-TOTAL = WK-SALARY + WK-BONUS.                      
-000310     DISPLAY WK-TOTAL.                                             
-000320*    未初期化変数を参照（Uninitialized警告が出るはず）              
-000330     DISPLAY WK-MSG.                                               
-000340*    INITIALIZE後の参照は問題なし                                   
-000350     INITIALIZE WK-COUNTER.                                        
-000360     DISPLAY WK-COUNTER.                                           
-000370*    未初期化変数を参照（Uninitialized警告が出るはず）              
-000380     MOVE WK-TEMP TO WK-MSG.                                       
-000390     STOP RUN.                                                     
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAMPLE01.
+000030 ENVIRONMENT DIVISION.
+000040 INPUT-OUTPUT SECTION.
+000050 FILE-CONTROL.
+000060     SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPLOYEE.DAT'
+000070         ORGANIZATION IS LINE SEQUENTIAL.
+000080     SELECT PAYSLIP-OUT ASSIGN TO 'PAYSLIP.OUT'
+000090         ORGANIZATION IS LINE SEQUENTIAL.
+000095     SELECT BONUS-RATE-MASTER ASSIGN TO 'BONUSRATE.DAT'
+000096         ORGANIZATION IS LINE SEQUENTIAL.
+000097     SELECT PAYROLL-CONTROL-OUT ASSIGN TO 'PAYCTRL.DAT'
+000098         ORGANIZATION IS LINE SEQUENTIAL.
+000100 DATA DIVISION.
+000110 FILE SECTION.
+000120 FD  EMPLOYEE-MASTER.
+000130 01 EMPLOYEE-REC.
+000140   05 EMP-NAME       PIC X(20).
+000150   05 EMP-AGE        PIC 9(03).
+000160   05 EMP-SALARY     PIC 9(07).
+000170 FD  PAYSLIP-OUT.
+000180 01 PAYSLIP-REC       PIC X(108).
+000181 FD  BONUS-RATE-MASTER.
+000182 01 BONUS-RATE-REC.
+000183   05 BR-AGE-LOW      PIC 9(03).
+000184   05 BR-AGE-HIGH     PIC 9(03).
+000185   05 BR-RATE         PIC 9(03)V99.
+000186 FD  PAYROLL-CONTROL-OUT.
+000187 01 PAYROLL-CONTROL-REC.
+000188*  GL照合用の給与計算控制合計（GLRECONが読み込む）
+000189   05 PC-ACCT-CD       PIC X(10).
+000190   05 PC-AMOUNT        PIC 9(09).
+000191 WORKING-STORAGE SECTION.
+000200 01 WK-AREA.
+000210   05 WK-NAME        PIC X(20).
+000220   05 WK-AGE         PIC 9(03).
+000230   05 WK-SALARY      PIC 9(07).
+000240   05 WK-TAX         PIC 9(07).
+000250   05 WK-NET-SALARY  PIC 9(07).
+000260   05 WK-BONUS       PIC 9(07).
+000270   05 WK-TOTAL       PIC 9(08).
+000280   05 WK-MSG         PIC X(30).
+000290   05 WK-COUNTER     PIC 9(03).
+000300   05 WK-TEMP        PIC X(10).
+000301*--- GL照合用の部門全体の累計（PAYROLL-CONTROL-OUTへ出力）---
+000302 01 WK-GL-TOTALS.
+000303   05 WK-GL-SALARY   PIC 9(09) VALUE 0.
+000304   05 WK-GL-TAX      PIC 9(09) VALUE 0.
+000305   05 WK-GL-NET      PIC 9(09) VALUE 0.
+000310 01 WK-FLAGS.
+000320   05 WK-EOF-SW      PIC X(01) VALUE 'N'.
+000330     88 WK-EOF-MASTER    VALUE 'Y'.
+000332*--- FLDGUARD呼び出し用ワーク（未初期化フィールドの実行時検査）---
+000334 01 WK-GUARD-AREA.
+000336   05 WK-GUARD-NAME      PIC X(20).
+000338   05 WK-GUARD-VALUE     PIC X(20).
+000339   05 WK-GUARD-RETURN-CD PIC 9(02).
+000340*--- 累進税率表（給与がWK-TB-LIMIT以下の段階のWK-TB-RATEを適用）---
+000350 01 WK-TAX-TABLE-VALUES.
+000360   05 FILLER           PIC X(09) VALUE '020000005'.
+000370   05 FILLER           PIC X(09) VALUE '040000010'.
+000380   05 FILLER           PIC X(09) VALUE '070000020'.
+000390   05 FILLER           PIC X(09) VALUE '100000030'.
+000400   05 FILLER           PIC X(09) VALUE '999999940'.
+000410 01 WK-TAX-TABLE REDEFINES WK-TAX-TABLE-VALUES.
+000420   05 WK-TB-ENTRY OCCURS 5 TIMES.
+000430     10 WK-TB-LIMIT    PIC 9(07).
+000440     10 WK-TB-RATE     PIC 9(02).
+000450 01 WK-TAX-WORK.
+000460   05 WK-TB-IDX        PIC 9(02).
+000470   05 WK-SENIOR-AGE    PIC 9(03) VALUE 65.
+000480   05 WK-SENIOR-DEDUCT PIC 9(05) VALUE 5000.
+000481*--- 税額の丸め誤差検査用（COMPUTE ROUNDEDの精度確認）---
+000482   05 WK-TAX-EXACT     PIC 9(07)V99.
+000483   05 WK-TAX-VARIANCE  PIC S9(03)V99.
+000481*--- 年齢帯別ボーナス率マスタ（BONUS-RATE-MASTERから読み込み）---
+000482 01 WK-BONUS-TABLE.
+000483   05 WK-BR-COUNT      PIC 9(03) VALUE 0.
+000484   05 WK-BR-ENTRY OCCURS 20 TIMES.
+000485     10 WK-BR-AGE-LOW  PIC 9(03).
+000486     10 WK-BR-AGE-HIGH PIC 9(03).
+000487     10 WK-BR-RATE     PIC 9(03)V99.
+000488 01 WK-BONUS-WORK.
+000489   05 WK-BR-IDX        PIC 9(03).
+000490   05 WK-BR-EOF-SW     PIC X(01) VALUE 'N'.
+000491     88 WK-BR-EOF           VALUE 'Y'.
+000492   05 WK-BR-FOUND-SW   PIC X(01).
+000493     88 WK-BR-FOUND        VALUE 'Y'.
+000494   05 WK-BR-DEFAULT-BONUS PIC 9(07) VALUE 100000.
+000490 01 WK-PAYSLIP-LINE.
+000500   05 WK-PS-LABEL-NAME   PIC X(08) VALUE 'NAME  : '.
+000510   05 WK-PS-NAME         PIC X(20).
+000520   05 WK-PS-LABEL-SAL    PIC X(08) VALUE 'SALARY: '.
+000530   05 WK-PS-SALARY       PIC ZZZZZZ9.
+000540   05 WK-PS-LABEL-TAX    PIC X(08) VALUE ' TAX  : '.
+000550   05 WK-PS-TAX          PIC ZZZZZZ9.
+000560   05 WK-PS-LABEL-BNS    PIC X(08) VALUE ' BONUS: '.
+000570   05 WK-PS-BONUS        PIC ZZZZZZ9.
+000580   05 WK-PS-LABEL-NET    PIC X(08) VALUE ' NET  : '.
+000590   05 WK-PS-NET          PIC ZZZZZZ9.
+000595   05 WK-PS-LABEL-TOT    PIC X(08) VALUE ' TOTAL: '.
+000598   05 WK-PS-TOTAL        PIC ZZZZZZZ9.
+000600   05 FILLER             PIC X(04) VALUE SPACES.
+000610 PROCEDURE DIVISION.
+000620 MAIN-PROC.
+000630*    部門全体の給与計算: EMPLOYEE-MASTERを1件ずつ読み
+000640*    終端まで繰り返しCALC-PROCを実行する
+000645     PERFORM LOAD-BONUS-TABLE-PROC.
+000650     OPEN INPUT EMPLOYEE-MASTER.
+000660     OPEN OUTPUT PAYSLIP-OUT.
+000670     PERFORM UNTIL WK-EOF-MASTER
+000680         READ EMPLOYEE-MASTER
+000690             AT END
+000700                 SET WK-EOF-MASTER TO TRUE
+000710             NOT AT END
+000720                 PERFORM CALC-PROC
+000730         END-READ
+000740     END-PERFORM.
+000750     CLOSE EMPLOYEE-MASTER.
+000760     CLOSE PAYSLIP-OUT.
+000761     PERFORM WRITE-PAYROLL-CONTROL-PROC.
+000770     DISPLAY WK-TOTAL.
+000780     DISPLAY WK-COUNTER.
+000790     GOBACK.
+000791 WRITE-PAYROLL-CONTROL-PROC.
+000792*    部門全体の給与・税額・純支給の累計をGL照合用に1件ずつ出力する
+000793     OPEN OUTPUT PAYROLL-CONTROL-OUT.
+000794     MOVE 'PAYEXP'   TO PC-ACCT-CD.
+000795     MOVE WK-GL-SALARY TO PC-AMOUNT.
+000796     WRITE PAYROLL-CONTROL-REC.
+000797     MOVE 'TAXLIAB'  TO PC-ACCT-CD.
+000798     MOVE WK-GL-TAX    TO PC-AMOUNT.
+000799     WRITE PAYROLL-CONTROL-REC.
+000799     MOVE 'NETPAY'   TO PC-ACCT-CD.
+000799     MOVE WK-GL-NET    TO PC-AMOUNT.
+000799     WRITE PAYROLL-CONTROL-REC.
+000799     CLOSE PAYROLL-CONTROL-OUT.
+000800 CALC-PROC.
+000810*    1件分の給与計算（社員ごとにWK-NAME/WK-AGE/WK-SALARYを設定）
+000820     MOVE EMP-NAME TO WK-NAME.
+000830     MOVE EMP-AGE TO WK-AGE.
+000840     MOVE EMP-SALARY TO WK-SALARY.
+000850     DISPLAY WK-SALARY.
+000855*    WK-SALARYの生バイトをそのままWK-GUARD-VALUEへ転記する。桁数を
+000855*    変える数値MOVEは空白バイトを0扱いにしてしまい未初期化の検出が
+000855*    効かなくなるため、添字参照で英数字MOVEとして扱わせる
+000855     MOVE 'WK-SALARY' TO WK-GUARD-NAME.
+000856     MOVE ZEROS TO WK-GUARD-VALUE.
+000857     MOVE WK-SALARY TO WK-GUARD-VALUE(1:7).
+000858     PERFORM CHECK-FIELD-GUARD-PROC.
+000860     PERFORM TAX-LOOKUP-PROC.
+000870     DISPLAY WK-TAX.
+000880     COMPUTE WK-NET-SALARY = WK-SALARY - WK-TAX.
+000880     PERFORM NET-PAY-RECONCILE-PROC.
+000881     ADD WK-SALARY     TO WK-GL-SALARY.
+000882     ADD WK-TAX        TO WK-GL-TAX.
+000883     ADD WK-NET-SALARY TO WK-GL-NET.
+000885     PERFORM BONUS-LOOKUP-PROC.
+000890     COMPUTE WK-TOTAL = WK-SALARY + WK-BONUS.
+000900     ADD 1 TO WK-COUNTER.
+000910     PERFORM WRITE-PAYSLIP-PROC.
+000920     DISPLAY WK-MSG.
+000930     MOVE WK-TEMP TO WK-MSG.
+000935 CHECK-FIELD-GUARD-PROC.
+000936*    税額・給与計算に使う前にWK-GUARD-VALUEが数値として成立する
+000937*    かをFLDGUARDへ照会する（未初期化フィールドの実行時検査）
+000938     CALL 'FLDGUARD' USING WK-GUARD-NAME WK-GUARD-VALUE
+000939         WK-GUARD-RETURN-CD.
+000940 TAX-LOOKUP-PROC.
+000950*    WK-SALARYが収まる最初の段階のWK-TB-RATEを適用して税額を算出
+000960*    65歳以上はWK-SENIOR-DEDUCTを税額から差し引く
+000970     PERFORM VARYING WK-TB-IDX FROM 1 BY 1
+000980         UNTIL WK-TB-IDX > 5
+000990             OR WK-SALARY NOT > WK-TB-LIMIT(WK-TB-IDX)
+001000         CONTINUE
+001005     END-PERFORM.
+001010     IF WK-TB-IDX > 5
+001020         MOVE 5 TO WK-TB-IDX
+001030     END-IF.
+001040     COMPUTE WK-TAX ROUNDED =
+001050         WK-SALARY * WK-TB-RATE(WK-TB-IDX) / 100.
+001055     PERFORM ROUNDING-CHECK-PROC.
+001060     IF WK-AGE >= WK-SENIOR-AGE
+001070         IF WK-TAX > WK-SENIOR-DEDUCT
+001080             SUBTRACT WK-SENIOR-DEDUCT FROM WK-TAX
+001090         ELSE
+001100             MOVE ZERO TO WK-TAX
+001110         END-IF
+001120     END-IF.
+001121 NET-PAY-RECONCILE-PROC.
+001121*    通貨精度（丸め）整合性チェック：支給額から税額を差し引いた
+001121*    手取り額(WK-NET-SALARY)が、その場で計算した差額と一致するかを
+001121*    検査する。現状はいずれも整数項目なので差異が出ることはないが、
+001121*    将来サブユニット（銭単位等）を持つ項目へ拡張された場合に備え
+001121*    明示的に突合する
+001121     IF WK-SALARY - WK-TAX NOT = WK-NET-SALARY
+001121         DISPLAY 'NET-PAY-RECONCILE: MISMATCH - ' WK-NAME
+001121         DISPLAY 'NET-PAY-RECONCILE: SALARY=' WK-SALARY
+001121             ' TAX=' WK-TAX ' NET=' WK-NET-SALARY
+001121     END-IF.
+001121 ROUNDING-CHECK-PROC.
+001122*    COMPUTE ROUNDEDで切り上げ/切り下げた税額(WK-TAX)が本来の
+001123*    小数税額(WK-TAX-EXACT)から通貨の丸め単位(0.50)を超えて
+001124*    ずれていないかを検査し、ずれている場合は診断メッセージを出す
+001125     COMPUTE WK-TAX-EXACT =
+001126         WK-SALARY * WK-TB-RATE(WK-TB-IDX) / 100.
+001126     COMPUTE WK-TAX-VARIANCE = WK-TAX - WK-TAX-EXACT.
+001127     IF WK-TAX-VARIANCE > 0.50 OR WK-TAX-VARIANCE < -0.50
+001128         DISPLAY 'ROUNDING-CHECK: TAX PRECISION VARIANCE - '
+001129             WK-NAME
+001130         DISPLAY 'ROUNDING-CHECK: VARIANCE = ' WK-TAX-VARIANCE
+001131     END-IF.
+001130 WRITE-PAYSLIP-PROC.
+001140*    社員ごとの給与明細を1行に整形してPAYSLIP-OUTへ出力
+001150     MOVE WK-NAME   TO WK-PS-NAME.
+001160     MOVE WK-SALARY TO WK-PS-SALARY.
+001170     MOVE WK-TAX    TO WK-PS-TAX.
+001180     MOVE WK-BONUS  TO WK-PS-BONUS.
+001190     MOVE WK-NET-SALARY TO WK-PS-NET.
+001195     MOVE WK-TOTAL      TO WK-PS-TOTAL.
+001200     WRITE PAYSLIP-REC FROM WK-PAYSLIP-LINE.
+001210 LOAD-BONUS-TABLE-PROC.
+001220*    BONUS-RATE-MASTERを全件読み込みWK-BR-ENTRYテーブルへ展開する
+001230     OPEN INPUT BONUS-RATE-MASTER.
+001240     PERFORM UNTIL WK-BR-EOF
+001250         READ BONUS-RATE-MASTER
+001260             AT END
+001270                 SET WK-BR-EOF TO TRUE
+001280             NOT AT END
+001285                 PERFORM STORE-BONUS-ENTRY-PROC
+001330         END-READ
+001340     END-PERFORM.
+001350     CLOSE BONUS-RATE-MASTER.
+001341 STORE-BONUS-ENTRY-PROC.
+001342*    読み込んだ年齢別ボーナス率1件をWK-BR-ENTRYの末尾へ追加する
+001342*    （WK-BR-ENTRYはOCCURS 20 TIMESなので21件目以降は追加しない）
+001343     IF WK-BR-COUNT < 20
+001344         ADD 1 TO WK-BR-COUNT
+001345         MOVE BR-AGE-LOW  TO WK-BR-AGE-LOW(WK-BR-COUNT)
+001346         MOVE BR-AGE-HIGH TO WK-BR-AGE-HIGH(WK-BR-COUNT)
+001347         MOVE BR-RATE     TO WK-BR-RATE(WK-BR-COUNT)
+001348     END-IF.
+001370 BONUS-LOOKUP-PROC.
+001380*    WK-AGEが収まる年齢帯のWK-BR-RATEから給与連動ボーナスを算出
+001390*    該当する年齢帯が無い場合はWK-BR-DEFAULT-BONUSを適用
+001400     MOVE 'N' TO WK-BR-FOUND-SW.
+001410     PERFORM VARYING WK-BR-IDX FROM 1 BY 1
+001420         UNTIL WK-BR-IDX > WK-BR-COUNT
+001430             OR WK-BR-FOUND
+001440         IF WK-AGE >= WK-BR-AGE-LOW(WK-BR-IDX)
+001450                 AND WK-AGE <= WK-BR-AGE-HIGH(WK-BR-IDX)
+001460             COMPUTE WK-BONUS ROUNDED =
+001470                 WK-SALARY * WK-BR-RATE(WK-BR-IDX) / 100
+001480             SET WK-BR-FOUND TO TRUE
+001490         END-IF
+001500     END-PERFORM.
+001510     IF NOT WK-BR-FOUND
+001520         MOVE WK-BR-DEFAULT-BONUS TO WK-BONUS
+001530     END-IF.
