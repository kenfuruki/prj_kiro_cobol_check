@@ -6,8 +6,8 @@
 000060 01 WK-CLEAN-AREA.                                                 
 000070   05 WK-A           PIC X(10).                                    
 000080   05 WK-B           PIC X(10).                                    
-000090   05 WK-C           PIC 9(05).                                    
-000100   05 WK-D           PIC 9(05).                                    
+000090   05 WK-C           PIC 9(08).
+000100   05 WK-D           PIC 9(08).
 000110   05 WK-E           PIC X(20).                                    
 000120 PROCEDURE DIVISION.                                               
 000130 CLEAN-PROC.                                                       
@@ -18,7 +18,7 @@
 000180     INITIALIZE WK-B.                                              
 000190     DISPLAY WK-B.                                                 
 000200*    ACCEPT後に参照 → 正常                                         
-000210     ACCEPT WK-C FROM DATE.                                        
+000210     ACCEPT WK-C FROM DATE YYYYMMDD.
 000220     DISPLAY WK-C.                                                 
 000230*    COMPUTE代入後に参照 → 正常                                    
 000240     COMPUTE WK-D = WK-C + 100.                                    
