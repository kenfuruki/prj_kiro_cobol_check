@@ -1,44 +1,242 @@
-000010 IDENTIFICATION DIVISION.                                         
-000020 PROGRAM-ID. SAMPLE04.                                             
-000030*    グループ項目の初期化波及とPERFORM VARYINGのテスト             
-000040 DATA DIVISION.                                                    
-000050 WORKING-STORAGE SECTION.                                          
-000060 01 WK-RECORD VALUE SPACES.                                        
-000070   05 WK-ID          PIC X(05).                                    
-000080   05 WK-NAME        PIC X(20).                                    
-000090   05 WK-DEPT        PIC X(10).                                    
-000100 01 WK-TABLE-AREA.                                                 
-000110   05 WK-TABLE OCCURS 10 TIMES.                                    
-000120     10 WK-TBL-KEY   PIC X(05).                                    
-000130     10 WK-TBL-VAL   PIC 9(05).                                    
-000140 01 WK-COUNTERS.                                                   
-000150   05 WK-IDX         PIC 9(03).                                    
-000160   05 WK-MAX         PIC 9(03) VALUE 10.                           
-000170   05 WK-SUM         PIC 9(09).                                    
-000180   05 WK-AVG         PIC 9(07).                                    
-000190 01 WK-FLAGS.                                                      
-000200   05 WK-EOF-FLG     PIC X(01) VALUE 'N'.                          
-000210     88 WK-EOF       VALUE 'Y'.                                    
-000220   05 WK-ERR-FLG     PIC X(01).                                    
-000230 PROCEDURE DIVISION.                                               
-000240 MAIN-PROC.                                                        
-000250*    グループ項目VALUE SPACESで子は初期化済み → 警告なし           
-000260     DISPLAY WK-ID.                                                
-000270     DISPLAY WK-NAME.                                              
-000280     DISPLAY WK-DEPT.                                              
-000290*    PERFORM VARYING: WK-IDXは制御変数として代入扱い              
-000300     INITIALIZE WK-SUM.                                            
-000310     PERFORM VARYING WK-IDX FROM 1 BY 1                            
-000320         UNTIL WK-IDX > WK-MAX                                     
-000330         ADD WK-TBL-VAL(WK-IDX) TO WK-SUM                         
-000340     END-PERFORM.                                                  
-000350*    WK-SUMは代入済み、WK-MAXはVALUE句あり → 正常                 
-000360     DIVIDE WK-SUM BY WK-MAX GIVING WK-AVG.                        
-000370     DISPLAY WK-AVG.                                               
-000380*    Override警告（WK-EOF-FLGはVALUE句あり）                       
-000390     MOVE 'Y' TO WK-EOF-FLG.                                       
-000400*    未初期化参照（WK-ERR-FLGは未初期化）                          
-000410     IF WK-ERR-FLG = 'E'                                           
-000420         DISPLAY 'ERROR OCCURRED'                                  
-000430     END-IF.                                                       
-000440     STOP RUN.                                                     
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAMPLE04.
+000030*    グループ項目の初期化波及とPERFORM VARYINGのテスト
+000040 ENVIRONMENT DIVISION.
+000050 INPUT-OUTPUT SECTION.
+000060 FILE-CONTROL.
+000070     SELECT DEPT-MASTER ASSIGN TO 'DEPTMAST.DAT'
+000080         ORGANIZATION IS LINE SEQUENTIAL
+000090         FILE STATUS IS WK-DM-FILE-STATUS.
+000100     SELECT TRANS-FILE ASSIGN TO 'DEPTTRAN.DAT'
+000110         ORGANIZATION IS LINE SEQUENTIAL.
+000120 DATA DIVISION.
+000130 FILE SECTION.
+000140 FD  DEPT-MASTER.
+000150 01 DEPT-MASTER-REC.
+000160   05 DM-KEY         PIC X(05).
+000170   05 DM-VAL         PIC 9(05).
+000180 FD  TRANS-FILE.
+000190 01 TRANS-REC.
+000200   05 TX-ACTION      PIC X(01).
+000210   05 TX-KEY         PIC X(05).
+000220   05 TX-VAL         PIC 9(05).
+000230 WORKING-STORAGE SECTION.
+000240 01 WK-RECORD VALUE SPACES.
+000250   05 WK-ID          PIC X(05).
+000260   05 WK-NAME        PIC X(20).
+000270   05 WK-DEPT        PIC X(10).
+000280*--- 部門マスタから読み込む可変長テーブル（最大50部門）---
+000290 01 WK-COUNTERS.
+000300   05 WK-IDX         PIC 9(03).
+000310   05 WK-REC-COUNT   PIC 9(03) VALUE 0.
+000320   05 WK-SUM         PIC 9(09).
+000330   05 WK-AVG         PIC 9(07).
+000332*--- FLDGUARD呼び出し用ワーク（未初期化フィールドの実行時検査）---
+000334 01 WK-GUARD-AREA.
+000336   05 WK-GUARD-NAME      PIC X(20).
+000338   05 WK-GUARD-VALUE     PIC X(20).
+000339   05 WK-GUARD-RETURN-CD PIC 9(02).
+000340 01 WK-TABLE-AREA.
+000350   05 WK-TABLE OCCURS 1 TO 50 TIMES DEPENDING ON WK-REC-COUNT.
+000360     10 WK-TBL-KEY   PIC X(05).
+000370     10 WK-TBL-VAL   PIC 9(05).
+000380 01 WK-FLAGS.
+000390   05 WK-DM-FILE-STATUS  PIC X(02).
+000400   05 WK-EOF-FLG     PIC X(01) VALUE 'N'.
+000410     88 WK-EOF           VALUE 'Y'.
+000420   05 WK-ERR-FLG     PIC X(01) VALUE 'N'.
+000430     88 WK-ERR           VALUE 'Y'.
+000440*--- 部門別集計（WK-TBL-KEYでグルーピングした小計・平均・構成比）---
+000450 01 WK-DEPT-SUMMARY-WORK.
+000460   05 WK-DS-COUNT      PIC 9(03) VALUE 0.
+000470   05 WK-DS-IDX        PIC 9(03).
+000480   05 WK-DS-FOUND-IDX  PIC 9(03).
+000490 01 WK-DEPT-SUMMARY-AREA.
+000500   05 WK-DEPT-SUM OCCURS 1 TO 50 TIMES DEPENDING ON WK-DS-COUNT.
+000510     10 WK-DS-KEY        PIC X(05).
+000520     10 WK-DS-TOTAL      PIC 9(09).
+000530     10 WK-DS-ITEMS      PIC 9(05).
+000540     10 WK-DS-AVG        PIC 9(07).
+000550     10 WK-DS-PCT        PIC 9(03)V99.
+000560*--- 受信したトランザクション（追加／変更／削除）による保守処理用 ---
+000570 01 WK-TRAN-WORK.
+000580   05 WK-TX-EOF-SW     PIC X(01) VALUE 'N'.
+000590     88 WK-TX-EOF          VALUE 'Y'.
+000600   05 WK-TX-FOUND-IDX  PIC 9(03).
+000610   05 WK-TX-SHIFT-IDX  PIC 9(03).
+000620 PROCEDURE DIVISION.
+000630 MAIN-PROC.
+000640*    グループ項目VALUE SPACESで子は初期化済み → 警告なし
+000650     DISPLAY WK-ID.
+000660     DISPLAY WK-NAME.
+000670     DISPLAY WK-DEPT.
+000680*    部門マスタを読み込み、保守トランザクションを適用してから集計する
+000690     PERFORM LOAD-TABLE-PROC.
+000700     PERFORM MAINTAIN-TABLE-PROC.
+000710     PERFORM SUMMARY-PROC.
+000720     IF WK-ERR
+000730         DISPLAY 'ERROR OCCURRED'
+000740     END-IF.
+000750     STOP RUN.
+000760 LOAD-TABLE-PROC.
+000770*    DEPT-MASTERを終端まで読み、WK-TABLEへ展開する
+000780*    ステータスが異常のときはREAD-ERROR-PROCでWK-ERR-FLGを立てる
+000790     OPEN INPUT DEPT-MASTER.
+000800     PERFORM UNTIL WK-EOF OR WK-ERR
+000810         READ DEPT-MASTER
+000820             AT END
+000830                 SET WK-EOF TO TRUE
+000840         END-READ
+000850         IF NOT WK-EOF
+000860             IF WK-DM-FILE-STATUS NOT = '00'
+000870                 PERFORM READ-ERROR-PROC
+000880             ELSE
+000890                 PERFORM STORE-DEPT-ENTRY-PROC
+000900             END-IF
+000910         END-IF
+000920     END-PERFORM.
+000930     CLOSE DEPT-MASTER.
+000940 STORE-DEPT-ENTRY-PROC.
+000950*    読み込んだ部門マスタ1件をWK-TABLEの末尾へ追加する
+000960     IF WK-REC-COUNT < 50
+000970         ADD 1 TO WK-REC-COUNT
+000980         MOVE DM-KEY TO WK-TBL-KEY(WK-REC-COUNT)
+000990         MOVE DM-VAL TO WK-TBL-VAL(WK-REC-COUNT)
+001000     END-IF.
+001010 READ-ERROR-PROC.
+001020*    DEPT-MASTERの読み込みで実I/Oエラーが発生した場合の処理
+001030     DISPLAY 'DEPT-MASTER READ ERROR STATUS=' WK-DM-FILE-STATUS.
+001040     SET WK-ERR TO TRUE.
+001050 MAINTAIN-TABLE-PROC.
+001060*    TRANS-FILEの追加／変更／削除トランザクションをWK-TABLEへ適用する
+001070     OPEN INPUT TRANS-FILE.
+001080     PERFORM UNTIL WK-TX-EOF
+001090         READ TRANS-FILE
+001100             AT END
+001110                 SET WK-TX-EOF TO TRUE
+001120             NOT AT END
+001130                 PERFORM APPLY-TRANSACTION-PROC
+001140         END-READ
+001150     END-PERFORM.
+001160     CLOSE TRANS-FILE.
+001170 APPLY-TRANSACTION-PROC.
+001180*    TX-ACTIONに応じて追加(A)／変更(C)／削除(D)を振り分ける
+001190     EVALUATE TX-ACTION
+001200         WHEN 'A'
+001210             PERFORM ADD-ENTRY-PROC
+001220         WHEN 'C'
+001230             PERFORM CHANGE-ENTRY-PROC
+001240         WHEN 'D'
+001250             PERFORM DELETE-ENTRY-PROC
+001260         WHEN OTHER
+001270             CONTINUE
+001280     END-EVALUATE.
+001290 ADD-ENTRY-PROC.
+001300*    新規の部門コードをWK-TABLEの末尾へ追加する
+001310     IF WK-REC-COUNT < 50
+001320         ADD 1 TO WK-REC-COUNT
+001330         MOVE TX-KEY TO WK-TBL-KEY(WK-REC-COUNT)
+001340         MOVE TX-VAL TO WK-TBL-VAL(WK-REC-COUNT)
+001350     END-IF.
+001360 CHANGE-ENTRY-PROC.
+001370*    既存の部門コードの値をTX-VALで更新する
+001380     PERFORM FIND-TABLE-ENTRY-PROC.
+001390     IF WK-TX-FOUND-IDX NOT = 0
+001400         MOVE TX-VAL TO WK-TBL-VAL(WK-TX-FOUND-IDX)
+001410     END-IF.
+001420 DELETE-ENTRY-PROC.
+001430*    既存の部門コードを1件削除し、後続の要素を1件分前へ詰める
+001440     PERFORM FIND-TABLE-ENTRY-PROC.
+001450     IF WK-TX-FOUND-IDX NOT = 0
+001460         PERFORM SHIFT-TABLE-UP-PROC
+001470             VARYING WK-TX-SHIFT-IDX FROM WK-TX-FOUND-IDX BY 1
+001480             UNTIL WK-TX-SHIFT-IDX >= WK-REC-COUNT
+001490         SUBTRACT 1 FROM WK-REC-COUNT
+001500     END-IF.
+001510 SHIFT-TABLE-UP-PROC.
+001520*    WK-TX-SHIFT-IDXの次の要素を1件前へ詰める
+001530     MOVE WK-TABLE(WK-TX-SHIFT-IDX + 1)
+001535         TO WK-TABLE(WK-TX-SHIFT-IDX).
+001540 FIND-TABLE-ENTRY-PROC.
+001550*    TX-KEYと一致するWK-TABLEの添字をWK-TX-FOUND-IDXへ返す
+001560*    見つからない場合はWK-TX-FOUND-IDXに0を返す
+001570     MOVE 0 TO WK-TX-FOUND-IDX.
+001580     PERFORM SEARCH-TABLE-STEP-PROC
+001590         VARYING WK-IDX FROM 1 BY 1
+001600         UNTIL WK-IDX > WK-REC-COUNT OR WK-TX-FOUND-IDX NOT = 0.
+001610 SEARCH-TABLE-STEP-PROC.
+001620*    WK-IDX番目のキーがTX-KEYと一致するか確認する
+001630     IF WK-TBL-KEY(WK-IDX) = TX-KEY
+001640         MOVE WK-IDX TO WK-TX-FOUND-IDX
+001650     END-IF.
+001660 SUMMARY-PROC.
+001670*    WK-TABLE全件の合計・平均と、WK-TBL-KEYごとの部門別小計／平均／
+001680*    構成比（WK-SUMに対する割合）を算出して表示する
+001690     INITIALIZE WK-SUM.
+001700     MOVE 0 TO WK-DS-COUNT.
+001710     PERFORM BUILD-SUMMARY-PROC
+001720         VARYING WK-IDX FROM 1 BY 1
+001730         UNTIL WK-IDX > WK-REC-COUNT.
+001740     IF WK-REC-COUNT > 0
+001750         DIVIDE WK-SUM BY WK-REC-COUNT GIVING WK-AVG
+001760     ELSE
+001770         MOVE 0 TO WK-AVG
+001780     END-IF.
+001790     DISPLAY WK-AVG.
+001800     PERFORM COMPUTE-DEPT-STATS-PROC
+001810         VARYING WK-DS-IDX FROM 1 BY 1
+001820         UNTIL WK-DS-IDX > WK-DS-COUNT.
+001830     PERFORM DISPLAY-DEPT-PROC
+001840         VARYING WK-DS-IDX FROM 1 BY 1
+001850         UNTIL WK-DS-IDX > WK-DS-COUNT.
+001860*    Override警告（WK-EOF-FLGはVALUE句あり）
+001870     MOVE 'Y' TO WK-EOF-FLG.
+001875 CHECK-FIELD-GUARD-PROC.
+001876*    WK-GUARD-VALUEが数値として成立するかをFLDGUARDへ照会する
+001877     CALL 'FLDGUARD' USING WK-GUARD-NAME WK-GUARD-VALUE
+001878         WK-GUARD-RETURN-CD.
+001880 BUILD-SUMMARY-PROC.
+001890*    WK-IDX番目のテーブル行を対応する部門別小計へ積み上げる前に
+001891*    マスタから読み込んだ値が数値として成立しているかを検査する。
+001891*    桁数を変える数値MOVEは空白バイトを0扱いにしてしまい未初期化の
+001891*    検出が効かなくなるため、添字参照で英数字MOVEとして扱わせる
+001892     MOVE 'WK-TBL-VAL'       TO WK-GUARD-NAME.
+001893     MOVE ZEROS              TO WK-GUARD-VALUE.
+001894     MOVE WK-TBL-VAL(WK-IDX) TO WK-GUARD-VALUE(1:5).
+001895     PERFORM CHECK-FIELD-GUARD-PROC.
+001900     ADD WK-TBL-VAL(WK-IDX) TO WK-SUM.
+001910     PERFORM FIND-DEPT-ENTRY-PROC.
+001920     IF WK-DS-FOUND-IDX = 0
+001930         ADD 1 TO WK-DS-COUNT
+001940         MOVE WK-TBL-KEY(WK-IDX) TO WK-DS-KEY(WK-DS-COUNT)
+001950         MOVE WK-TBL-VAL(WK-IDX) TO WK-DS-TOTAL(WK-DS-COUNT)
+001960         MOVE 1               TO WK-DS-ITEMS(WK-DS-COUNT)
+001970     ELSE
+001980         ADD WK-TBL-VAL(WK-IDX) TO WK-DS-TOTAL(WK-DS-FOUND-IDX)
+001990         ADD 1 TO WK-DS-ITEMS(WK-DS-FOUND-IDX)
+002000     END-IF.
+002010 FIND-DEPT-ENTRY-PROC.
+002020*    WK-TBL-KEY(WK-IDX)と一致する部門別小計の添字を返す（無ければ0）
+002030     MOVE 0 TO WK-DS-FOUND-IDX.
+002040     PERFORM SEARCH-DEPT-STEP-PROC
+002050         VARYING WK-DS-IDX FROM 1 BY 1
+002060         UNTIL WK-DS-IDX > WK-DS-COUNT OR WK-DS-FOUND-IDX NOT = 0.
+002070 SEARCH-DEPT-STEP-PROC.
+002080*    WK-DS-IDX番目の部門コードがWK-TBL-KEY(WK-IDX)と一致するか確認する
+002090     IF WK-DS-KEY(WK-DS-IDX) = WK-TBL-KEY(WK-IDX)
+002100         MOVE WK-DS-IDX TO WK-DS-FOUND-IDX
+002110     END-IF.
+002120 COMPUTE-DEPT-STATS-PROC.
+002130*    部門別の平均と、全体合計WK-SUMに対する構成比を算出する
+002140     DIVIDE WK-DS-TOTAL(WK-DS-IDX) BY WK-DS-ITEMS(WK-DS-IDX)
+002150         GIVING WK-DS-AVG(WK-DS-IDX).
+002160     IF WK-SUM > 0
+002170         COMPUTE WK-DS-PCT(WK-DS-IDX) ROUNDED =
+002180             WK-DS-TOTAL(WK-DS-IDX) * 100 / WK-SUM
+002190     ELSE
+002200         MOVE 0 TO WK-DS-PCT(WK-DS-IDX)
+002210     END-IF.
+002220 DISPLAY-DEPT-PROC.
+002230*    部門コードごとの小計・平均・構成比を表示する
+002240     DISPLAY WK-DS-KEY(WK-DS-IDX) ' ' WK-DS-TOTAL(WK-DS-IDX)
+002250         ' ' WK-DS-AVG(WK-DS-IDX) ' ' WK-DS-PCT(WK-DS-IDX).
