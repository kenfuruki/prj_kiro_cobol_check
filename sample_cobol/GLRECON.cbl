@@ -0,0 +1,150 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    GLRECON.
+000030 AUTHOR.        SYSTEMS-GROUP.
+000040 DATE-WRITTEN.  2026-08-09.
+000050*----------------------------------------------------------------
+000060* MODIFICATION HISTORY
+000070*  2026-08-09  SYSTEMS-GROUP  SAMPLE01の給与控制合計とGL転記
+000080*                             データの照合レポートを新規作成
+000090*----------------------------------------------------------------
+000100 ENVIRONMENT DIVISION.
+000110 INPUT-OUTPUT SECTION.
+000120 FILE-CONTROL.
+000130     SELECT PAYROLL-CONTROL-IN ASSIGN TO 'PAYCTRL.DAT'
+000140         ORGANIZATION IS LINE SEQUENTIAL.
+000150     SELECT GL-POSTING-IN ASSIGN TO 'GLPOST.DAT'
+000160         ORGANIZATION IS LINE SEQUENTIAL.
+000170     SELECT RECON-REPORT-OUT ASSIGN TO 'GLRECON.OUT'
+000180         ORGANIZATION IS LINE SEQUENTIAL.
+000190 DATA DIVISION.
+000200 FILE SECTION.
+000210 FD  PAYROLL-CONTROL-IN.
+000220 01 PAYROLL-CONTROL-REC.
+000230   05 PC-ACCT-CD       PIC X(10).
+000240   05 PC-AMOUNT        PIC 9(09).
+000250 FD  GL-POSTING-IN.
+000260 01 GL-POSTING-REC.
+000270   05 GP-ACCT-CD       PIC X(10).
+000280   05 GP-AMOUNT        PIC 9(09).
+000290 FD  RECON-REPORT-OUT.
+000300 01 RECON-REPORT-REC    PIC X(80).
+000310 WORKING-STORAGE SECTION.
+000320*--- SAMPLE01の給与控制合計をGL照合用に保持するテーブル ---
+000330 01 WK-PAYROLL-TOTALS.
+000340   05 WK-PC-COUNT      PIC 9(03) VALUE 0.
+000350   05 WK-PC-ENTRY OCCURS 10 TIMES.
+000360     10 WK-PC-ACCT-CD  PIC X(10).
+000370     10 WK-PC-AMOUNT   PIC 9(09).
+000380 01 WK-FLAGS.
+000390   05 WK-PC-EOF-SW     PIC X(01) VALUE 'N'.
+000400     88 WK-PC-EOF          VALUE 'Y'.
+000410   05 WK-GP-EOF-SW     PIC X(01) VALUE 'N'.
+000420     88 WK-GP-EOF          VALUE 'Y'.
+000430 01 WK-FIND-AREA.
+000440   05 WK-PC-IDX        PIC 9(03).
+000450   05 WK-PC-FOUND-IDX  PIC 9(03).
+000460   05 WK-PC-FOUND-SW   PIC X(01) VALUE 'N'.
+000470     88 WK-PC-FOUND-THIS  VALUE 'Y'.
+000480 01 WK-COUNTERS.
+000490   05 WK-MATCH-COUNT   PIC 9(05) VALUE 0.
+000500   05 WK-DIFF-COUNT    PIC 9(05) VALUE 0.
+000510   05 WK-UNMATCHED-CT  PIC 9(05) VALUE 0.
+000520   05 WK-VARIANCE      PIC S9(09) VALUE 0.
+000530 01 WK-REPORT-LINE.
+000540   05 WK-RL-ACCT-CD    PIC X(10).
+000550   05 FILLER           PIC X(02) VALUE SPACES.
+000560   05 WK-RL-PC-AMT     PIC ZZZZZZZZ9.
+000570   05 FILLER           PIC X(02) VALUE SPACES.
+000580   05 WK-RL-GP-AMT     PIC ZZZZZZZZ9.
+000590   05 FILLER           PIC X(02) VALUE SPACES.
+000600   05 WK-RL-STATUS     PIC X(12).
+000610 PROCEDURE DIVISION.
+000620 MAIN-PROC.
+000630*    SAMPLE01の給与控制合計をテーブルへロードし、GL転記データを
+000640*    1件ずつ読んで口座コード別に照合、結果をレポートへ出力する
+000650     PERFORM LOAD-PAYROLL-CONTROL-PROC.
+000660     OPEN INPUT GL-POSTING-IN.
+000670     OPEN OUTPUT RECON-REPORT-OUT.
+000680     PERFORM WRITE-REPORT-HEADER-PROC.
+000690     PERFORM UNTIL WK-GP-EOF
+000700         READ GL-POSTING-IN
+000710             AT END
+000720                 SET WK-GP-EOF TO TRUE
+000730             NOT AT END
+000740                 PERFORM MATCH-POSTING-PROC
+000750         END-READ
+000760     END-PERFORM.
+000770     PERFORM WRITE-REPORT-TRAILER-PROC.
+000780     CLOSE GL-POSTING-IN.
+000790     CLOSE RECON-REPORT-OUT.
+000800     DISPLAY 'GLRECON: MATCHED    = ' WK-MATCH-COUNT.
+000810     DISPLAY 'GLRECON: DISCREPANT = ' WK-DIFF-COUNT.
+000820     DISPLAY 'GLRECON: UNMATCHED  = ' WK-UNMATCHED-CT.
+000830     GOBACK.
+000840 LOAD-PAYROLL-CONTROL-PROC.
+000850*    SAMPLE01が出力した控制合計をWK-PC-ENTRYテーブルへ展開する
+000860     OPEN INPUT PAYROLL-CONTROL-IN.
+000870     PERFORM UNTIL WK-PC-EOF
+000880         READ PAYROLL-CONTROL-IN
+000890             AT END
+000900                 SET WK-PC-EOF TO TRUE
+000910             NOT AT END
+000920                 ADD 1 TO WK-PC-COUNT
+000930                 MOVE PC-ACCT-CD TO WK-PC-ACCT-CD(WK-PC-COUNT)
+000940                 MOVE PC-AMOUNT  TO WK-PC-AMOUNT(WK-PC-COUNT)
+000950         END-READ
+000960     END-PERFORM.
+000970     CLOSE PAYROLL-CONTROL-IN.
+000980 MATCH-POSTING-PROC.
+000990*    GL転記1件について同じ口座コードの給与控制合計を検索し、
+001000*    一致すれば差異の有無を判定、無ければ未照合として記録する
+001010     PERFORM FIND-PAYROLL-TOTAL-PROC.
+001020     IF WK-PC-FOUND-THIS
+001030         COMPUTE WK-VARIANCE =
+001040             WK-PC-AMOUNT(WK-PC-FOUND-IDX) - GP-AMOUNT
+001050         IF WK-VARIANCE = 0
+001060             ADD 1 TO WK-MATCH-COUNT
+001070             MOVE GP-ACCT-CD TO WK-RL-ACCT-CD
+001080             MOVE WK-PC-AMOUNT(WK-PC-FOUND-IDX) TO WK-RL-PC-AMT
+001090             MOVE GP-AMOUNT  TO WK-RL-GP-AMT
+001100             MOVE 'MATCHED'  TO WK-RL-STATUS
+001110         ELSE
+001120             ADD 1 TO WK-DIFF-COUNT
+001130             MOVE GP-ACCT-CD TO WK-RL-ACCT-CD
+001140             MOVE WK-PC-AMOUNT(WK-PC-FOUND-IDX) TO WK-RL-PC-AMT
+001150             MOVE GP-AMOUNT  TO WK-RL-GP-AMT
+001160             MOVE 'DISCREPANT' TO WK-RL-STATUS
+001170         END-IF
+001180     ELSE
+001190         ADD 1 TO WK-UNMATCHED-CT
+001200         MOVE GP-ACCT-CD TO WK-RL-ACCT-CD
+001210         MOVE ZERO       TO WK-RL-PC-AMT
+001220         MOVE GP-AMOUNT  TO WK-RL-GP-AMT
+001230         MOVE 'NO GL MASTER' TO WK-RL-STATUS
+001240     END-IF.
+001250     WRITE RECON-REPORT-REC FROM WK-REPORT-LINE.
+001260 FIND-PAYROLL-TOTAL-PROC.
+001270*    WK-PC-ENTRYテーブルをGP-ACCT-CDで線形探索し見つかった添字を
+001280*    WK-PC-FOUND-IDXへ保持する（ループ変数自体には依存しない）
+001290     MOVE 'N' TO WK-PC-FOUND-SW.
+001300     PERFORM VARYING WK-PC-IDX FROM 1 BY 1
+001310         UNTIL WK-PC-IDX > WK-PC-COUNT
+001320             OR WK-PC-FOUND-THIS
+001330         IF WK-PC-ACCT-CD(WK-PC-IDX) = GP-ACCT-CD
+001340             MOVE WK-PC-IDX TO WK-PC-FOUND-IDX
+001350             SET WK-PC-FOUND-THIS TO TRUE
+001360         END-IF
+001370     END-PERFORM.
+001380 WRITE-REPORT-HEADER-PROC.
+001390     MOVE SPACES TO RECON-REPORT-REC.
+001400     MOVE 'GL RECONCILIATION REPORT - SAMPLE01 PAYROLL'
+001410         TO RECON-REPORT-REC.
+001420     WRITE RECON-REPORT-REC.
+001430     MOVE SPACES TO RECON-REPORT-REC.
+001440     WRITE RECON-REPORT-REC.
+001450 WRITE-REPORT-TRAILER-PROC.
+001460     MOVE SPACES TO RECON-REPORT-REC.
+001470     WRITE RECON-REPORT-REC.
+001480     MOVE SPACES TO RECON-REPORT-REC.
+001490     MOVE 'END OF GL RECONCILIATION REPORT' TO RECON-REPORT-REC.
+001500     WRITE RECON-REPORT-REC.
