@@ -1,46 +1,139 @@
-000010 IDENTIFICATION DIVISION.                                         
-000020 PROGRAM-ID. SAMPLE03.                                             
-000030*    STRING/UNSTRING/READ INTO/ACCEPT궻긡긚긣뾭긖깛긵깑            
-000040 ENVIRONMENT DIVISION.                                             
-000050 INPUT-OUTPUT SECTION.                                             
-000060 FILE-CONTROL.                                                     
-000070     SELECT INPUT-FILE ASSIGN TO 'INPUT.DAT'.                      
-000080 DATA DIVISION.                                                    
-000090 FILE SECTION.                                                     
-000100 FD INPUT-FILE.                                                    
-000110 01 INPUT-REC         PIC X(80).                                   
-000120 WORKING-STORAGE SECTION.                                          
-000130 01 WK-STRING-AREA.                                                
-000140   05 WK-LAST-NAME   PIC X(10).                                    
-000150   05 WK-FIRST-NAME  PIC X(10).                                    
-000160   05 WK-FULL-NAME   PIC X(21).                                    
-000170   05 WK-SEPARATOR   PIC X(01) VALUE ' '.                          
-000180 01 WK-UNSTRING-AREA.                                              
-000190   05 WK-INPUT-LINE  PIC X(50) VALUE 'TOKYO,OSAKA,NAGOYA'.         
-000200   05 WK-CITY1       PIC X(10).                                    
-000210   05 WK-CITY2       PIC X(10).                                    
-000220   05 WK-CITY3       PIC X(10).                                    
-000230 01 WK-READ-AREA.                                                  
-000240   05 WK-FILE-DATA   PIC X(80).                                    
-000250 01 WK-ACCEPT-AREA.                                                
-000260   05 WK-USER-INPUT  PIC X(30).                                    
-000270   05 WK-DATE-TODAY  PIC 9(08).                                    
-000280 01 WK-MISC.                                                       
-000290   05 WK-UNUSED-VAR  PIC X(10).                                    
-000300   05 WK-ORPHAN      PIC 9(05).                                    
-000310 PROCEDURE DIVISION.                                               
-000320 STRING-PROC.                                                      
-000330*    뼟룊딖돸랷뤖걁WK-LAST-NAME, WK-FIRST-NAME궼뼟룊딖돸걂        
-000340     STRING WK-LAST-NAME DELIMITED BY SPACE                        
-000350            WK-SEPARATOR DELIMITED BY SIZE                         
-000360            WK-FIRST-NAME DELIMITED BY SPACE                       
-000370         INTO WK-FULL-NAME.                                        
-000380*    Override똸뜍걁WK-SEPARATOR궼VALUE뗥궇귟걂                     
-000390     MOVE '-' TO WK-SEPARATOR.                                     
-000400 UNSTRING-PROC.                                                    
-000410*    Override똸뜍걁WK-INPUT-LINE궼VALUE뗥궇귟 + 랷뤖걂            
-000420     UNSTRING WK-INPUT-LINE DELIMITED BY ','                       
-000430         INTO WK-CITY1 WK-CITY2 WK-CITY3.                         
-000440     DISPLAY WK-CITY1.                                             
-000450     DISPLAY WK-CITY2.                                             
-000460     DISPLAY WK-CITY3.                                             
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SAMPLE03.
+000030*    STRING/UNSTRING/READ INTO/ACCEPTのテスト用サンプル
+000040 ENVIRONMENT DIVISION.
+000050 INPUT-OUTPUT SECTION.
+000060 FILE-CONTROL.
+000070     SELECT INPUT-FILE ASSIGN TO 'INPUT.DAT'
+000071         ORGANIZATION IS LINE SEQUENTIAL.
+000072     SELECT ROSTER-OUT ASSIGN TO 'ROSTER.OUT'
+000073         ORGANIZATION IS LINE SEQUENTIAL
+000073         FILE STATUS IS WK-ROSTER-FILE-STATUS.
+000074     SELECT RUN-CONTROL-OUT ASSIGN TO 'RUNCTL.LOG'
+000075         ORGANIZATION IS LINE SEQUENTIAL
+000075         FILE STATUS IS WK-RUNCTL-FILE-STATUS.
+000076     SELECT REJECT-OUT ASSIGN TO 'REJECTS.OUT'
+000077         ORGANIZATION IS LINE SEQUENTIAL.
+000080 DATA DIVISION.
+000090 FILE SECTION.
+000100 FD INPUT-FILE.
+000110 01 INPUT-REC         PIC X(80).
+000111 FD ROSTER-OUT.
+000112 01 ROSTER-REC        PIC X(21).
+000113 FD RUN-CONTROL-OUT.
+000114 01 RUNCTL-REC        PIC X(40).
+000115 FD REJECT-OUT.
+000116 01 REJECT-REC        PIC X(80).
+000120 WORKING-STORAGE SECTION.
+000130 01 WK-STRING-AREA.
+000140   05 WK-LAST-NAME   PIC X(10).
+000150   05 WK-FIRST-NAME  PIC X(10).
+000160   05 WK-FULL-NAME   PIC X(21).
+000170   05 WK-SEPARATOR   PIC X(01) VALUE ' '.
+000180 01 WK-UNSTRING-AREA.
+000190   05 WK-INPUT-LINE  PIC X(80).
+000200 01 WK-CITY-AREA.
+000210   05 WK-CITY-COUNT  PIC 9(02).
+000220   05 WK-CITY        PIC X(10) OCCURS 10 TIMES.
+000221   05 WK-CITY-IDX    PIC 9(02).
+000222   05 WK-EXPECTED-MIN PIC 9(02) VALUE 2.
+000230 01 WK-READ-AREA.
+000240   05 WK-FILE-DATA   PIC X(80).
+000250 01 WK-ACCEPT-AREA.
+000260   05 WK-USER-INPUT  PIC X(30).
+000270   05 WK-DATE-TODAY  PIC 9(08).
+000280 01 WK-MISC.
+000290   05 WK-UNUSED-VAR  PIC X(10).
+000300   05 WK-ORPHAN      PIC 9(05).
+000301 01 WK-FLAGS.
+000302   05 WK-EOF-SW      PIC X(01) VALUE 'N'.
+000303     88 WK-EOF-INPUT     VALUE 'Y'.
+000303 01 WK-FILE-STATUS-AREA.
+000303   05 WK-ROSTER-FILE-STATUS PIC X(02).
+000303   05 WK-RUNCTL-FILE-STATUS PIC X(02).
+000304 01 WK-RUNCTL-LINE.
+000305   05 WK-RC-PGM      PIC X(08) VALUE 'SAMPLE03'.
+000306   05 FILLER         PIC X(01) VALUE SPACE.
+000307   05 WK-RC-DATE      PIC 9(08).
+000308   05 FILLER         PIC X(23) VALUE SPACES.
+000310 PROCEDURE DIVISION.
+000320 MAIN-PROC.
+000321*    氏名編成(STRING-PROC)と都市リスト解析(UNSTRING-PROC)を実行し
+000322*    実行日をRUN-CONTROL-OUTへ記録する
+000323     OPEN INPUT INPUT-FILE.
+000324     PERFORM OPEN-ROSTER-PROC.
+000325     PERFORM OPEN-RUN-CONTROL-PROC.
+000326     OPEN OUTPUT REJECT-OUT.
+000327     PERFORM STRING-PROC.
+000328     PERFORM UNSTRING-PROC.
+000329     PERFORM RECORD-RUN-CONTROL-PROC.
+000330     CLOSE INPUT-FILE ROSTER-OUT RUN-CONTROL-OUT REJECT-OUT.
+000331     STOP RUN.
+000331 OPEN-ROSTER-PROC.
+000331*    ROSTER-OUTは実行ごとに追記し、過去分の履歴を残す。初回実行で
+000331*    ファイルが存在しない場合はOPEN EXTENDがstatus 35を返すので
+000331*    その場合だけOPEN OUTPUTで新規作成する
+000331     OPEN EXTEND ROSTER-OUT.
+000331     IF WK-ROSTER-FILE-STATUS = '35'
+000331         OPEN OUTPUT ROSTER-OUT
+000331     END-IF.
+000331 OPEN-RUN-CONTROL-PROC.
+000331*    RUN-CONTROL-OUTも同様に追記する（初回実行時のみ新規作成）
+000331     OPEN EXTEND RUN-CONTROL-OUT.
+000331     IF WK-RUNCTL-FILE-STATUS = '35'
+000331         OPEN OUTPUT RUN-CONTROL-OUT
+000331     END-IF.
+000332 STRING-PROC.
+000333*    姓・名（WK-LAST-NAME, WK-FIRST-NAME）を氏名に編成する
+000340     STRING WK-LAST-NAME DELIMITED BY SPACE
+000350            WK-SEPARATOR DELIMITED BY SIZE
+000360            WK-FIRST-NAME DELIMITED BY SPACE
+000370         INTO WK-FULL-NAME.
+000380*    Override注意（WK-SEPARATORはVALUE句あり）
+000390     MOVE '-' TO WK-SEPARATOR.
+000400*    編成した氏名をロースターファイルへ出力する
+000401     WRITE ROSTER-REC FROM WK-FULL-NAME.
+000410 UNSTRING-PROC.
+000411*    INPUT-FILEを終端まで1行ずつ読み、PARSE-LINE-PROCで解析する
+000412     PERFORM UNTIL WK-EOF-INPUT
+000413         READ INPUT-FILE INTO WK-FILE-DATA
+000414             AT END
+000415                 SET WK-EOF-INPUT TO TRUE
+000416             NOT AT END
+000417                 PERFORM PARSE-LINE-PROC
+000418         END-READ
+000419     END-PERFORM.
+000420 PARSE-LINE-PROC.
+000421*    可変件数の都市名をカンマ区切りでWK-CITYテーブルへ展開する
+000422*    WK-CITY-COUNTにUNSTRINGで転記された項目数が入る
+000423     MOVE WK-FILE-DATA TO WK-INPUT-LINE.
+000424     INITIALIZE WK-CITY-COUNT.
+000424     PERFORM CLEAR-CITY-PROC
+000424         VARYING WK-CITY-IDX FROM 1 BY 1
+000424         UNTIL WK-CITY-IDX > 10.
+000425     UNSTRING WK-INPUT-LINE DELIMITED BY ','
+000426         INTO WK-CITY(1) WK-CITY(2) WK-CITY(3) WK-CITY(4)
+000427              WK-CITY(5) WK-CITY(6) WK-CITY(7) WK-CITY(8)
+000428              WK-CITY(9) WK-CITY(10)
+000429         TALLYING IN WK-CITY-COUNT.
+000430     IF WK-CITY-COUNT < WK-EXPECTED-MIN
+000431         PERFORM REJECT-LINE-PROC
+000432     ELSE
+000433         PERFORM DISPLAY-CITY-PROC
+000434             VARYING WK-CITY-IDX FROM 1 BY 1
+000435             UNTIL WK-CITY-IDX > WK-CITY-COUNT
+000436     END-IF.
+000436 CLEAR-CITY-PROC.
+000436*    UNSTRING前にWK-CITYテーブルの1件をクリアする
+000436     MOVE SPACES TO WK-CITY(WK-CITY-IDX).
+000437 DISPLAY-CITY-PROC.
+000438*    WK-CITYテーブルの1件を表示する
+000439     DISPLAY WK-CITY(WK-CITY-IDX).
+000440 REJECT-LINE-PROC.
+000441*    フィールド数が不足する不正行をREJECT-OUTへ出力する
+000442     WRITE REJECT-REC FROM WK-FILE-DATA.
+000443 RECORD-RUN-CONTROL-PROC.
+000444*    実行日をRUN-CONTROL-OUTへ追記し、後から稼働日を検証できるようにする
+000445     ACCEPT WK-DATE-TODAY FROM DATE YYYYMMDD.
+000446     MOVE WK-DATE-TODAY TO WK-RC-DATE.
+000447     WRITE RUNCTL-REC FROM WK-RUNCTL-LINE.
