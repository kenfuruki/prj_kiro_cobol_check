@@ -0,0 +1,122 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    NIGHTBAT.
+000030 AUTHOR.        SYSTEMS-GROUP.
+000040 DATE-WRITTEN.  2026-08-09.
+000050*----------------------------------------------------------------
+000060* MODIFICATION HISTORY
+000070*  2026-08-09  SYSTEMS-GROUP  夜間バッチの一括実行ドライバを新規作成
+000080*                             （チェックポイント／リスタート対応）
+000090*----------------------------------------------------------------
+000100 ENVIRONMENT DIVISION.
+000110 INPUT-OUTPUT SECTION.
+000120 FILE-CONTROL.
+000130     SELECT CHECKPOINT-FILE ASSIGN TO 'NIGHTCKP.DAT'
+000140         ORGANIZATION IS LINE SEQUENTIAL
+000150         FILE STATUS IS WK-CKPT-FILE-STATUS.
+000160 DATA DIVISION.
+000170 FILE SECTION.
+000180 FD  CHECKPOINT-FILE.
+000190 01 CKPT-REC.
+000200   05 CKPT-STEP-NAME    PIC X(10).
+000210   05 CKPT-STATUS       PIC X(01).
+000220 WORKING-STORAGE SECTION.
+000230*--- 夜間バッチの実行対象プログラムと実行順 ---
+000240 01 WK-STEP-VALUES.
+000250   05 FILLER  PIC X(10) VALUE 'SAMPLE01'.
+000260   05 FILLER  PIC X(10) VALUE 'SAMPLE02'.
+000270   05 FILLER  PIC X(10) VALUE 'SAMPLE06'.
+000280 01 WK-STEP-TABLE REDEFINES WK-STEP-VALUES.
+000290   05 WK-STEP-ENTRY OCCURS 3 TIMES.
+000300     10 WK-STEP-NAME    PIC X(10).
+000310 01 WK-STEP-WORK.
+000320   05 WK-STEP-COUNT      PIC 9(02) VALUE 3.
+000330   05 WK-STEP-IDX        PIC 9(02).
+000340   05 WK-CKPT-IDX        PIC 9(02).
+000350   05 WK-STEP-DONE-SW    PIC X(01) OCCURS 3 TIMES.
+000360     88 WK-STEP-DONE         VALUE 'Y'.
+000370*--- チェックポイントファイルの読み込み制御 ---
+000380 01 WK-CKPT-FLAGS.
+000390   05 WK-CKPT-FILE-STATUS PIC X(02).
+000400     88 WK-CKPT-NOT-FOUND     VALUE '35'.
+000410   05 WK-CKPT-EOF-SW      PIC X(01) VALUE 'N'.
+000420     88 WK-CKPT-EOF           VALUE 'Y'.
+000430*--- ステップ名検索用ワーク ---
+000440 01 WK-FIND-AREA.
+000450   05 WK-STEP-FOUND-IDX PIC 9(02).
+000460   05 WK-STEP-FOUND-SW  PIC X(01) VALUE 'N'.
+000470     88 WK-STEP-FOUND-THIS    VALUE 'Y'.
+000480 PROCEDURE DIVISION.
+000490 MAIN-PROC.
+000500*    各バッチプログラムを実行順にCALLし、完了のたびにチェックポイント
+000510*    を更新する。前回の実行が途中で終わっていた場合はチェックポイント
+000520*    を読み込み、完了済みのステップをスキップしてリスタートする
+000530     PERFORM INIT-STEP-TABLE-PROC
+000540         VARYING WK-STEP-IDX FROM 1 BY 1
+000550         UNTIL WK-STEP-IDX > WK-STEP-COUNT.
+000560     PERFORM LOAD-CHECKPOINT-PROC.
+000570     PERFORM RUN-STEPS-PROC
+000580         VARYING WK-STEP-IDX FROM 1 BY 1
+000590         UNTIL WK-STEP-IDX > WK-STEP-COUNT.
+000600     DISPLAY 'NIGHTBAT: NIGHTLY BATCH COMPLETE'.
+000610     STOP RUN.
+000620 INIT-STEP-TABLE-PROC.
+000630     MOVE 'N' TO WK-STEP-DONE-SW(WK-STEP-IDX).
+000640 LOAD-CHECKPOINT-PROC.
+000650*    前回のチェックポイントがあれば読み込み、完了済みのステップに
+000660*    印を付ける。ファイルが無ければ初回実行として扱う
+000670     OPEN INPUT CHECKPOINT-FILE.
+000680     IF WK-CKPT-NOT-FOUND
+000690         CONTINUE
+000700     ELSE
+000710         PERFORM READ-CHECKPOINT-PROC
+000720             UNTIL WK-CKPT-EOF
+000730         CLOSE CHECKPOINT-FILE
+000740     END-IF.
+000750 READ-CHECKPOINT-PROC.
+000760     READ CHECKPOINT-FILE
+000770         AT END
+000780             SET WK-CKPT-EOF TO TRUE
+000790         NOT AT END
+000800             PERFORM APPLY-CHECKPOINT-ENTRY-PROC
+000810     END-READ.
+000820 APPLY-CHECKPOINT-ENTRY-PROC.
+000830     IF CKPT-STATUS = 'C'
+000840         MOVE 'N' TO WK-STEP-FOUND-SW
+000850         PERFORM FIND-STEP-PROC
+000860             VARYING WK-STEP-IDX FROM 1 BY 1
+000870             UNTIL WK-STEP-IDX > WK-STEP-COUNT
+000880                 OR WK-STEP-FOUND-THIS
+000890         IF WK-STEP-FOUND-THIS
+000900             MOVE 'Y' TO WK-STEP-DONE-SW(WK-STEP-FOUND-IDX)
+000910         END-IF
+000920     END-IF.
+000930 FIND-STEP-PROC.
+000940     IF WK-STEP-NAME(WK-STEP-IDX) = CKPT-STEP-NAME
+000950         MOVE WK-STEP-IDX TO WK-STEP-FOUND-IDX
+000960         SET WK-STEP-FOUND-THIS TO TRUE
+000970     END-IF.
+000980 RUN-STEPS-PROC.
+000990*    完了済みのステップはスキップし、未完了のステップだけCALLする
+001000     IF WK-STEP-DONE(WK-STEP-IDX)
+001010         DISPLAY 'NIGHTBAT: SKIP (ALREADY DONE) '
+001020             WK-STEP-NAME(WK-STEP-IDX)
+001030     ELSE
+001040         DISPLAY 'NIGHTBAT: RUNNING ' WK-STEP-NAME(WK-STEP-IDX)
+001050         CALL WK-STEP-NAME(WK-STEP-IDX)
+001060         MOVE 'Y' TO WK-STEP-DONE-SW(WK-STEP-IDX)
+001070         PERFORM SAVE-CHECKPOINT-PROC
+001080     END-IF.
+001090 SAVE-CHECKPOINT-PROC.
+001100*    完了状況をチェックポイントファイルへ丸ごと書き直す。途中で
+001110*    異常終了しても、ここまでの完了分はファイルに残る
+001120     OPEN OUTPUT CHECKPOINT-FILE.
+001130     PERFORM WRITE-CHECKPOINT-ENTRY-PROC
+001140         VARYING WK-CKPT-IDX FROM 1 BY 1
+001150         UNTIL WK-CKPT-IDX > WK-STEP-COUNT.
+001160     CLOSE CHECKPOINT-FILE.
+001170 WRITE-CHECKPOINT-ENTRY-PROC.
+001180     IF WK-STEP-DONE(WK-CKPT-IDX)
+001190         MOVE WK-STEP-NAME(WK-CKPT-IDX) TO CKPT-STEP-NAME
+001200         MOVE 'C' TO CKPT-STATUS
+001210         WRITE CKPT-REC
+001220     END-IF.
